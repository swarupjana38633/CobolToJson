@@ -0,0 +1,288 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    HBXFER.
+000300 AUTHOR.        D. OKAFOR.
+000400 INSTALLATION.  ST. VINCENT GENERAL - IT DEPARTMENT.
+000500 DATE-WRITTEN.  2026-08-09.
+000600 DATE-COMPILED.
+000700*-----------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900* 2026-08-09  DPO  INITIAL VERSION - POSTS A BED MOVE
+001000*                  REQUESTED ON XFER-TRAN-FILE AGAINST THE
+001100*                  PATIENT MASTER AND, WHEN THE MOVE
+001200*                  CROSSES WARDS, WRITES A WARD-TRANSFER
+001300*                  AUDIT ROW SO INFECTION-CONTROL TRACING
+001400*                  DOESN'T DEPEND ON STAFF MEMORY.
+001500* 2026-08-09  DPO  THE BED MOVE IS NOW POSTED AS A DELETE OF
+001600*                  THE OLD PATIENT-FILE ROW FOLLOWED BY A
+001700*                  WRITE OF THE NEW ONE, NOT A REWRITE - THE
+001800*                  RECORD KEY IS BEDIDENT, AND THE MOVE
+001900*                  CHANGES BEDIDENT, WHICH REWRITE IS NOT
+002000*                  ALLOWED TO DO ON AN INDEXED FILE.  A
+002100*                  WARD-TO-WARD MOVE INTO A WARD ALREADY AT
+002200*                  ZERO BEDAVAIL IS NOW REJECTED INSTEAD OF
+002300*                  BEING ACCEPTED AND POSTED.
+002310* 2026-08-09  DPO  2000-POST-TRANSFER NOW PROBES NEW-BEDIDENT
+002320*                  FOR AN EXISTING OCCUPANT (2170-CHECK-BED-
+002330*                  COLLISION) BEFORE THE OLD ROW IS DELETED -
+002340*                  THE OLD CODE ONLY CHECKED THE TO-WARD'S
+002350*                  AGGREGATE BEDAVAIL, SO A COLLISION ON THE
+002360*                  SPECIFIC DESTINATION BED WAS CAUGHT ONLY BY
+002370*                  THE WRITE'S INVALID KEY - BY WHICH POINT THE
+002380*                  OLD ROW WAS ALREADY DELETED, THE AUDIT ROW
+002390*                  ALREADY WRITTEN, AND BOTH WARDS' BEDAVAIL
+002391*                  ALREADY POSTED, LEAVING THE PATIENT WHO WAS
+002392*                  MOVED WITH NO PATIENT-FILE ROW AT ALL.  A
+002393*                  COLLISION IS NOW REJECTED BEFORE ANYTHING IS
+002394*                  POSTED, THE SAME WAY A FULL TO-WARD ALREADY
+002395*                  WAS.
+002400*-----------------------------------------------------------
+002500*
+002600*-----------------------------------------------------------
+002700* A MOVE WITHIN THE SAME WARD (A BED-TO-BED TRANSFER IN
+002800* ONE WARD) STILL UPDATES PATIENT.BEDIDENT BUT DOES NOT
+002900* GET A WARD-TRANSFER ROW - ONLY WARD-TO-WARD MOVES DO,
+003000* SINCE THAT IS WHAT INFECTION-CONTROL TRACES.
+003100*-----------------------------------------------------------
+003200 ENVIRONMENT DIVISION.
+003300 CONFIGURATION SECTION.
+003400 SOURCE-COMPUTER.   IBM-370.
+003500 OBJECT-COMPUTER.   IBM-370.
+003600 INPUT-OUTPUT SECTION.
+003700 FILE-CONTROL.
+003800     SELECT XFER-TRAN-FILE ASSIGN TO "XFERTRAN"
+003900         ORGANIZATION IS LINE SEQUENTIAL.
+004000     SELECT PATIENT-FILE ASSIGN TO "PATMSTR"
+004100         ORGANIZATION IS INDEXED
+004200         ACCESS MODE IS RANDOM
+004300         RECORD KEY IS BEDIDENT OF PATIENT-RECORD.
+004400     SELECT WARD-FILE ASSIGN TO "WARDIN"
+004500         ORGANIZATION IS INDEXED
+004600         ACCESS MODE IS RANDOM
+004700         RECORD KEY IS WARDNO.
+004800     SELECT XFER-AUDIT-FILE ASSIGN TO "XFERAUDT"
+004900         ORGANIZATION IS LINE SEQUENTIAL.
+005000 DATA DIVISION.
+005100 FILE SECTION.
+005200 FD  XFER-TRAN-FILE.
+005300 COPY XFERTRAN.
+005400 FD  PATIENT-FILE.
+005500 COPY PATREC.
+005600 FD  WARD-FILE.
+005700 COPY WARDREC.
+005800 FD  XFER-AUDIT-FILE.
+005900 COPY XFERREC.
+006000 WORKING-STORAGE SECTION.
+006100 01  HB-SWITCHES.
+006200     03  HB-TRAN-EOF-SW      PIC X(01)   VALUE 'N'.
+006300         88  HB-TRAN-EOF         VALUE 'Y'.
+006400     03  HB-TO-WARD-FULL-SW  PIC X(01)   VALUE 'N'.
+006500         88  HB-TO-WARD-FULL     VALUE 'Y'.
+006550     03  HB-TO-BED-OCCUP-SW  PIC X(01)   VALUE 'N'.
+006560         88  HB-TO-BED-OCCUPIED  VALUE 'Y'.
+006600 01  HB-COUNTERS.
+006700     03  HB-MOVED-CT         PIC 9(05)   COMP VALUE ZERO.
+006800     03  HB-WARD-CHANGE-CT   PIC 9(05)   COMP VALUE ZERO.
+006900     03  HB-NOMATCH-CT       PIC 9(05)   COMP VALUE ZERO.
+007000     03  HB-REJECTED-CT      PIC 9(05)   COMP VALUE ZERO.
+007100 01  HB-WORK-FIELDS.
+007200     03  HB-FROM-WARDNO      PIC X(02).
+007300     03  HB-TO-WARDNO        PIC X(02).
+007400     03  HB-BEDAVAIL-N       PIC 9(03).
+007450     03  HB-OLD-PATIENT-REC  PIC X(127)  VALUE SPACES.
+007500 PROCEDURE DIVISION.
+007600 0000-MAINLINE.
+007700     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+007800     PERFORM 2000-POST-TRANSFER THRU 2000-EXIT
+007900         UNTIL HB-TRAN-EOF.
+008000     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+008100     GOBACK.
+008200*
+008300 1000-INITIALIZE.
+008400     OPEN INPUT XFER-TRAN-FILE.
+008500     OPEN I-O   PATIENT-FILE.
+008600     OPEN I-O   WARD-FILE.
+008700     OPEN OUTPUT XFER-AUDIT-FILE.
+008800     PERFORM 3000-READ-TRAN THRU 3000-EXIT.
+008900 1000-EXIT.
+009000     EXIT.
+009100*
+009200 2000-POST-TRANSFER.
+009300     MOVE SPACES             TO PATIENT-RECORD.
+009400     MOVE BEDIDENT OF XFER-TRAN-RECORD
+009500                             TO BEDIDENT OF PATIENT-RECORD.
+009600     READ PATIENT-FILE
+009700         INVALID KEY
+009800             ADD 1 TO HB-NOMATCH-CT
+009900             DISPLAY 'HBXFER: NO PATIENT FOR BEDIDENT - '
+010000                 BEDIDENT OF XFER-TRAN-RECORD
+010100             GO TO 2000-EXIT
+010200     END-READ.
+010300     MOVE BEDIDENT OF PATIENT-RECORD(1:2) TO HB-FROM-WARDNO.
+010400     MOVE NEW-BEDIDENT OF XFER-TRAN-RECORD(1:2)
+010500                             TO HB-TO-WARDNO.
+010520     MOVE PATIENT-RECORD     TO HB-OLD-PATIENT-REC.
+010540     PERFORM 2170-CHECK-BED-COLLISION THRU 2170-EXIT.
+010560     IF HB-TO-BED-OCCUPIED
+010580         ADD 1 TO HB-REJECTED-CT
+010590         DISPLAY 'HBXFER: TO-BED OCCUPIED, TRANSFER REJECTED - '
+010595             BEDIDENT OF XFER-TRAN-RECORD
+010598         GO TO 2000-EXIT
+010599     END-IF.
+010600     MOVE HB-OLD-PATIENT-REC TO PATIENT-RECORD.
+010610     IF HB-FROM-WARDNO NOT = HB-TO-WARDNO
+010700         PERFORM 2160-CHECK-TO-WARD-SPACE THRU 2160-EXIT
+010800         IF HB-TO-WARD-FULL
+010900             ADD 1 TO HB-REJECTED-CT
+011000             DISPLAY 'HBXFER: TO-WARD FULL, TRANSFER REJECTED - '
+011100                 BEDIDENT OF XFER-TRAN-RECORD
+011200             GO TO 2000-EXIT
+011300         END-IF
+011400         PERFORM 2100-WRITE-AUDIT-ROW THRU 2100-EXIT
+011500         PERFORM 2150-POST-BEDAVAIL THRU 2150-EXIT
+011600     END-IF.
+011700     DELETE PATIENT-FILE RECORD
+011800         INVALID KEY
+011900             DISPLAY 'HBXFER: DELETE FAILED FOR BEDIDENT - '
+012000                 BEDIDENT OF XFER-TRAN-RECORD
+012100     END-DELETE.
+012200     MOVE NEW-BEDIDENT OF XFER-TRAN-RECORD
+012300                             TO BEDIDENT OF PATIENT-RECORD.
+012400     WRITE PATIENT-RECORD
+012500         INVALID KEY
+012600             DISPLAY 'HBXFER: WRITE FAILED FOR BEDIDENT - '
+012700                 BEDIDENT OF XFER-TRAN-RECORD
+012800     END-WRITE.
+012900     ADD 1 TO HB-MOVED-CT.
+013000 2000-EXIT.
+013100     PERFORM 3000-READ-TRAN THRU 3000-EXIT.
+013200     EXIT.
+013300*
+013400 2100-WRITE-AUDIT-ROW.
+013500     MOVE SPACES          TO WARD-TRANSFER-RECORD.
+013600     MOVE BEDIDENT OF XFER-TRAN-RECORD
+013700                       TO BEDIDENT OF WARD-TRANSFER-RECORD.
+013800     MOVE HB-FROM-WARDNO  TO FROM-WARDNO.
+013900     MOVE HB-TO-WARDNO    TO TO-WARDNO.
+014000     MOVE TRANSFER-DATE OF XFER-TRAN-RECORD
+014100                       TO TRANSFER-DATE OF WARD-TRANSFER-RECORD.
+014200     MOVE TRANSFER-REASON OF XFER-TRAN-RECORD
+014300                       TO TRANSFER-REASON OF WARD-TRANSFER-RECORD.
+014400     WRITE WARD-TRANSFER-RECORD.
+014500     ADD 1 TO HB-WARD-CHANGE-CT.
+014600 2100-EXIT.
+014700     EXIT.
+014800*
+014900*-----------------------------------------------------------
+015000* A WARD-TO-WARD MOVE FREES A BED IN THE FROM-WARD AND TAKES
+015100* ONE IN THE TO-WARD, SO BOTH WARDS' BEDAVAIL MUST BE
+015200* REWRITTEN OR THE NIGHTLY RECONCILIATION WILL FLAG A
+015300* MISMATCH THAT HBXFER ITSELF CAUSED.  2160-CHECK-TO-WARD-
+015400* SPACE HAS ALREADY CONFIRMED THE TO-WARD HAS A BED TO GIVE,
+015500* SO THE SUBTRACT BELOW CANNOT DRIVE BEDAVAIL BELOW ZERO.
+015600*-----------------------------------------------------------
+015700 2150-POST-BEDAVAIL.
+015800     MOVE SPACES             TO WARD-RECORD.
+015900     MOVE HB-FROM-WARDNO     TO WARDNO OF WARD-RECORD.
+016000     READ WARD-FILE
+016100         INVALID KEY
+016200             DISPLAY 'HBXFER: WARD NOT ON MASTER - '
+016300                 HB-FROM-WARDNO
+016400             GO TO 2150-TO-WARD
+016500     END-READ.
+016600     MOVE BEDAVAIL           TO HB-BEDAVAIL-N.
+016700     ADD 1 TO HB-BEDAVAIL-N.
+016800     MOVE HB-BEDAVAIL-N      TO BEDAVAIL.
+016900     REWRITE WARD-RECORD
+017000         INVALID KEY
+017100             DISPLAY 'HBXFER: REWRITE FAILED FOR WARD - '
+017200                 HB-FROM-WARDNO
+017300     END-REWRITE.
+017400 2150-TO-WARD.
+017500     MOVE SPACES             TO WARD-RECORD.
+017600     MOVE HB-TO-WARDNO       TO WARDNO OF WARD-RECORD.
+017700     READ WARD-FILE
+017800         INVALID KEY
+017900             DISPLAY 'HBXFER: WARD NOT ON MASTER - '
+018000                 HB-TO-WARDNO
+018100             GO TO 2150-EXIT
+018200     END-READ.
+018300     MOVE BEDAVAIL           TO HB-BEDAVAIL-N.
+018400     SUBTRACT 1 FROM HB-BEDAVAIL-N.
+018500     MOVE HB-BEDAVAIL-N      TO BEDAVAIL.
+018600     REWRITE WARD-RECORD
+018700         INVALID KEY
+018800             DISPLAY 'HBXFER: REWRITE FAILED FOR WARD - '
+018900                 HB-TO-WARDNO
+019000     END-REWRITE.
+019100 2150-EXIT.
+019200     EXIT.
+019300*
+019400*-----------------------------------------------------------
+019500* REJECTS A WARD-TO-WARD MOVE BEFORE ANYTHING IS POSTED IF
+019600* THE TO-WARD HAS NO FREE BED - OTHERWISE THE SUBTRACT IN
+019700* 2150-TO-WARD WOULD DRIVE AN UNSIGNED BEDAVAIL BELOW ZERO
+019800* AND WRAP TO A POSITIVE NUMBER, MAKING A FULL WARD LOOK LIKE
+019900* IT HAS A FREE BED.
+020000*-----------------------------------------------------------
+020100 2160-CHECK-TO-WARD-SPACE.
+020200     MOVE 'N'                TO HB-TO-WARD-FULL-SW.
+020300     MOVE SPACES             TO WARD-RECORD.
+020400     MOVE HB-TO-WARDNO       TO WARDNO OF WARD-RECORD.
+020500     READ WARD-FILE
+020600         INVALID KEY
+020700             DISPLAY 'HBXFER: WARD NOT ON MASTER - '
+020800                 HB-TO-WARDNO
+020900             GO TO 2160-EXIT
+021000     END-READ.
+021100     IF BEDAVAIL = ZERO
+021200         SET HB-TO-WARD-FULL TO TRUE
+021300     END-IF.
+021400 2160-EXIT.
+021500     EXIT.
+021600*
+021610*-----------------------------------------------------------
+021620* PROBES NEW-BEDIDENT FOR AN EXISTING OCCUPANT BEFORE THE
+021630* OLD ROW IS DELETED - THE ONLY KEY INTO PATIENT-FILE IS
+021640* BEDIDENT, SO THE PROBE READ REUSES PATIENT-RECORD AND
+021650* OVERWRITES IT, WHICH IS WHY THE CALLER SAVES THE ORIGINAL
+021660* ROW IN HB-OLD-PATIENT-REC FIRST AND RESTORES IT AFTERWARD.
+021670* A TRANSFER THAT DOES NOT ACTUALLY CHANGE BEDS HAS NOTHING
+021680* TO COLLIDE WITH - THE ONLY ROW ON FILE AT THAT KEY IS THE
+021690* PATIENT'S OWN, SO THE PROBE IS SKIPPED IN THAT CASE.
+021700*-----------------------------------------------------------
+021710 2170-CHECK-BED-COLLISION.
+021720     MOVE 'N'                TO HB-TO-BED-OCCUP-SW.
+021730     IF NEW-BEDIDENT OF XFER-TRAN-RECORD
+021740             = BEDIDENT OF XFER-TRAN-RECORD
+021750         GO TO 2170-EXIT
+021760     END-IF.
+021770     MOVE SPACES             TO PATIENT-RECORD.
+021780     MOVE NEW-BEDIDENT OF XFER-TRAN-RECORD
+021790                             TO BEDIDENT OF PATIENT-RECORD.
+021800     READ PATIENT-FILE
+021810         INVALID KEY
+021820             GO TO 2170-EXIT
+021830     END-READ.
+021840     SET HB-TO-BED-OCCUPIED TO TRUE.
+021850 2170-EXIT.
+021860     EXIT.
+021870*
+021880 3000-READ-TRAN.
+021890     READ XFER-TRAN-FILE
+021900         AT END SET HB-TRAN-EOF TO TRUE
+022000     END-READ.
+022100 3000-EXIT.
+022200     EXIT.
+022300*
+022400 9000-TERMINATE.
+022500     CLOSE XFER-TRAN-FILE.
+022600     CLOSE PATIENT-FILE.
+022700     CLOSE WARD-FILE.
+022800     CLOSE XFER-AUDIT-FILE.
+022900     DISPLAY 'HBXFER: BED MOVES POSTED    = ' HB-MOVED-CT.
+023000     DISPLAY 'HBXFER: WARD CHANGES AUDITED = '
+023100         HB-WARD-CHANGE-CT.
+023200     DISPLAY 'HBXFER: UNMATCHED PATIENTS  = ' HB-NOMATCH-CT.
+023300     DISPLAY 'HBXFER: MOVES REJECTED-FULL = ' HB-REJECTED-CT.
+023400 9000-EXIT.
+023500     EXIT.
