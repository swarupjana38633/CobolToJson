@@ -0,0 +1,150 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    HBDISCH.
+000300 AUTHOR.        D. OKAFOR.
+000400 INSTALLATION.  ST. VINCENT GENERAL - IT DEPARTMENT.
+000500 DATE-WRITTEN.  2026-08-09.
+000600 DATE-COMPILED.
+000700*-----------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900* 2026-08-09  DPO  INITIAL VERSION - POSTS DISCHARGE
+001000*                  TRANSACTIONS, BUMPS THE MATCHING WARD'S
+001100*                  BEDAVAIL BACK UP AND ARCHIVES THE
+001200*                  PATIENT ROW SO NOBODY HAS TO HAND-EDIT
+001300*                  WARD COUNTS WHEN A BED FREES UP.
+001400*-----------------------------------------------------------
+001500*
+001600*-----------------------------------------------------------
+001700* DISCH-TRAN-FILE HOLDS ONE DISCHARGE-RECORD PER BED BEING
+001800* FREED UP TODAY (BEDIDENT, DISCH-DATE, DISCH-REASON,
+001900* DISCH-DISPOSITION).  FOR EACH TRANSACTION THIS PROGRAM -
+002000*   1. WRITES IT TO THE DISCHARGE ARCHIVE (DISCH-ARCH-FILE)
+002100*   2. COPIES THE MATCHING PATIENT ROW TO THE PATIENT
+002200*      ARCHIVE AND REMOVES IT FROM THE ACTIVE PATIENT FILE
+002300*   3. ADDS ONE BED BACK TO THAT WARD'S BEDAVAIL
+002400*-----------------------------------------------------------
+002500 ENVIRONMENT DIVISION.
+002600 CONFIGURATION SECTION.
+002700 SOURCE-COMPUTER.   IBM-370.
+002800 OBJECT-COMPUTER.   IBM-370.
+002900 INPUT-OUTPUT SECTION.
+003000 FILE-CONTROL.
+003100     SELECT DISCH-TRAN-FILE ASSIGN TO "DISCTRAN"
+003200         ORGANIZATION IS LINE SEQUENTIAL.
+003300     SELECT DISCH-ARCH-FILE ASSIGN TO "DISCARCH"
+003400         ORGANIZATION IS LINE SEQUENTIAL.
+003500     SELECT PATIENT-FILE ASSIGN TO "PATMSTR"
+003600         ORGANIZATION IS INDEXED
+003700         ACCESS MODE IS RANDOM
+003800         RECORD KEY IS BEDIDENT OF PATIENT-RECORD.
+003900     SELECT PATIENT-ARCH-FILE ASSIGN TO "PATARCH"
+004000         ORGANIZATION IS LINE SEQUENTIAL.
+004100     SELECT WARD-FILE ASSIGN TO "WARDMSTR"
+004200         ORGANIZATION IS INDEXED
+004300         ACCESS MODE IS RANDOM
+004400         RECORD KEY IS WARDNO.
+004500 DATA DIVISION.
+004600 FILE SECTION.
+004700 FD  DISCH-TRAN-FILE.
+004800 COPY DISCREC.
+004900 FD  DISCH-ARCH-FILE.
+005000 01  DISCH-ARCH-LINE          PIC X(60).
+005100 FD  PATIENT-FILE.
+005200 COPY PATREC.
+005300 FD  PATIENT-ARCH-FILE.
+005400 01  PATIENT-ARCH-LINE        PIC X(127).
+005500 FD  WARD-FILE.
+005600 COPY WARDREC.
+005700 WORKING-STORAGE SECTION.
+005800 01  HB-SWITCHES.
+005900     03  HB-TRAN-EOF-SW      PIC X(01)   VALUE 'N'.
+006000         88  HB-TRAN-EOF         VALUE 'Y'.
+006100 01  HB-WORK-FIELDS.
+006200     03  HB-BEDAVAIL-N       PIC 9(03).
+006300     03  HB-DISCH-CT         PIC 9(05)   COMP VALUE ZERO.
+006400     03  HB-NOMATCH-CT       PIC 9(05)   COMP VALUE ZERO.
+006500 PROCEDURE DIVISION.
+006600 0000-MAINLINE.
+006700     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+006800     PERFORM 2000-POST-DISCHARGE THRU 2000-EXIT
+006900         UNTIL HB-TRAN-EOF.
+007000     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+007100     GOBACK.
+007200*
+007300 1000-INITIALIZE.
+007400     OPEN INPUT  DISCH-TRAN-FILE.
+007500     OPEN OUTPUT DISCH-ARCH-FILE.
+007600     OPEN I-O    PATIENT-FILE.
+007700     OPEN OUTPUT PATIENT-ARCH-FILE.
+007800     OPEN I-O    WARD-FILE.
+007900     PERFORM 2100-READ-TRAN THRU 2100-EXIT.
+008000 1000-EXIT.
+008100     EXIT.
+008200*
+008300 2000-POST-DISCHARGE.
+008600     MOVE SPACES             TO PATIENT-RECORD.
+008700     MOVE BEDIDENT OF DISCHARGE-RECORD
+008800                             TO BEDIDENT OF PATIENT-RECORD.
+008900     READ PATIENT-FILE
+009000         INVALID KEY
+009100             ADD 1 TO HB-NOMATCH-CT
+009200             DISPLAY 'HBDISCH: NO PATIENT FOR BEDIDENT - '
+009300                 BEDIDENT OF DISCHARGE-RECORD
+009400             GO TO 2000-EXIT
+009500     END-READ.
+009550     MOVE DISCHARGE-RECORD   TO DISCH-ARCH-LINE.
+009560     WRITE DISCH-ARCH-LINE.
+009600     MOVE PATIENT-RECORD     TO PATIENT-ARCH-LINE.
+009700     WRITE PATIENT-ARCH-LINE.
+009800     DELETE PATIENT-FILE RECORD
+009900         INVALID KEY
+010000             DISPLAY 'HBDISCH: DELETE FAILED FOR BEDIDENT - '
+010100                 BEDIDENT OF PATIENT-RECORD
+010200     END-DELETE.
+010300     PERFORM 3000-BUMP-WARD-AVAIL THRU 3000-EXIT.
+010400     ADD 1 TO HB-DISCH-CT.
+010500 2000-EXIT.
+010600     PERFORM 2100-READ-TRAN THRU 2100-EXIT.
+010700     EXIT.
+010800*
+010900 2100-READ-TRAN.
+011000     READ DISCH-TRAN-FILE
+011100         AT END SET HB-TRAN-EOF TO TRUE
+011200     END-READ.
+011300 2100-EXIT.
+011400     EXIT.
+011500*
+011600*-----------------------------------------------------------
+011700* THE WARD THE FREED BED BELONGS TO IS THE FIRST TWO
+011800* CHARACTERS OF BEDIDENT (SEE BEDIDENT-GROUP IN PATREC).
+011900*-----------------------------------------------------------
+012000 3000-BUMP-WARD-AVAIL.
+012100     MOVE SPACES             TO WARD-RECORD.
+012200     MOVE BEDIDENT OF DISCHARGE-RECORD(1:2)
+012300                             TO WARDNO OF WARD-RECORD.
+012400     READ WARD-FILE
+012500         INVALID KEY
+012600             DISPLAY 'HBDISCH: NO WARD FOR BEDIDENT - '
+012700                 BEDIDENT OF DISCHARGE-RECORD
+012800             GO TO 3000-EXIT
+012900     END-READ.
+013000     MOVE BEDAVAIL           TO HB-BEDAVAIL-N.
+013100     ADD 1 TO HB-BEDAVAIL-N.
+013200     MOVE HB-BEDAVAIL-N      TO BEDAVAIL.
+013300     REWRITE WARD-RECORD
+013400         INVALID KEY
+013500             DISPLAY 'HBDISCH: REWRITE FAILED FOR WARD - '
+013600                 WARDNO OF WARD-RECORD
+013700     END-REWRITE.
+013800 3000-EXIT.
+013900     EXIT.
+014000*
+014100 9000-TERMINATE.
+014200     CLOSE DISCH-TRAN-FILE.
+014300     CLOSE DISCH-ARCH-FILE.
+014400     CLOSE PATIENT-FILE.
+014500     CLOSE PATIENT-ARCH-FILE.
+014600     CLOSE WARD-FILE.
+014700     DISPLAY 'HBDISCH: DISCHARGES POSTED = ' HB-DISCH-CT.
+014800     DISPLAY 'HBDISCH: UNMATCHED PATIENT = ' HB-NOMATCH-CT.
+014900 9000-EXIT.
+015000     EXIT.
