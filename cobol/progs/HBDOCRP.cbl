@@ -0,0 +1,205 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    HBDOCRP.
+000300 AUTHOR.        D. OKAFOR.
+000400 INSTALLATION.  ST. VINCENT GENERAL - IT DEPARTMENT.
+000500 DATE-WRITTEN.  2026-08-09.
+000600 DATE-COMPILED.
+000700*-----------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900* 2026-08-09  DPO  INITIAL VERSION - DAILY SPECIALIST
+001000*                  CASELOAD ROSTER.  JOINS EACH OPEN
+001100*                  SYMPTOM/DIAGNOSE CASE'S SYMP-DOCTOR
+001200*                  BACK TO DOCTOR.SPECIALT AND COUNTS OPEN
+001300*                  CASES PER SPECIALTY SO THE CHARGE NURSE
+001400*                  CAN SEE OVERLOADED SPECIALTIES WITHOUT
+001500*                  CALLING EVERY DEPARTMENT.
+001550* 2026-08-09  DPO  HB-SPEC-TABLE IS GUARDED AT 25 ENTRIES -
+001560*                  A 26TH DISTINCT DOCTOR IS DISPLAYED AND
+001570*                  DROPPED FROM THE ROSTER INSTEAD OF
+001580*                  OVERRUNNING THE TABLE.
+001600*-----------------------------------------------------------
+001700*
+001800*-----------------------------------------------------------
+001900* A CASE IS "OPEN" WHEN SYMPTOM.CASE-CLOSED-FLAG IS NOT
+002000* 'Y'.  OPEN CASES ARE ACCUMULATED PER DOCTOR (NOT JUST
+002100* PER SPECIALTY) INTO HB-SPEC-TABLE (A SMALL HAND-BUILT
+002150* TABLE, NOT SORTED INPUT) SO THE CHARGE NURSE CAN SEE
+002160* WHICH SPECIFIC DOCTOR IS OVERLOADED, WITH THAT DOCTOR'S
+002170* SPECIALTY AND CALLBACK PHONE NUMBER PRINTED ALONGSIDE,
+002180* AND IS PRINTED ONCE AT END OF FILE.
+002300*-----------------------------------------------------------
+002400 ENVIRONMENT DIVISION.
+002500 CONFIGURATION SECTION.
+002600 SOURCE-COMPUTER.   IBM-370.
+002700 OBJECT-COMPUTER.   IBM-370.
+002800 INPUT-OUTPUT SECTION.
+002900 FILE-CONTROL.
+003000     SELECT SYMPTOM-FILE ASSIGN TO "SYMPIN"
+003100         ORGANIZATION IS LINE SEQUENTIAL.
+003200     SELECT DOCTOR-FILE ASSIGN TO "DOCMSTR"
+003300         ORGANIZATION IS INDEXED
+003400         ACCESS MODE IS RANDOM
+003500         RECORD KEY IS DOCTNAME.
+003600     SELECT CASELOAD-RPT ASSIGN TO "CASELORPT"
+003700         ORGANIZATION IS LINE SEQUENTIAL.
+003800 DATA DIVISION.
+003900 FILE SECTION.
+004000 FD  SYMPTOM-FILE.
+004100 COPY SYMPREC.
+004200 FD  DOCTOR-FILE.
+004300 COPY DOCTREC.
+004400 FD  CASELOAD-RPT.
+004500 01  CASELOAD-LINE            PIC X(80).
+004600 WORKING-STORAGE SECTION.
+004700 01  HB-SWITCHES.
+004800     03  HB-SYMP-EOF-SW      PIC X(01)   VALUE 'N'.
+004900         88  HB-SYMP-EOF         VALUE 'Y'.
+005000     03  HB-SPEC-FOUND-SW    PIC X(01)   VALUE 'N'.
+005100         88  HB-SPEC-FOUND       VALUE 'Y'.
+005200 01  HB-COUNTERS.
+005300     03  HB-OPEN-CT          PIC 9(05)   COMP VALUE ZERO.
+005400     03  HB-SPEC-COUNT       PIC 9(03)   COMP VALUE ZERO.
+005500     03  HB-SPEC-IDX         PIC 9(03)   COMP.
+005600 01  HB-CURRENT-DOCTOR       PIC X(20).
+005610 01  HB-CURRENT-SPECIALT     PIC X(20).
+005620 01  HB-CURRENT-DOCT-PHONE   PIC X(10).
+005700 01  HB-SPEC-TABLE.
+005800     03  HB-SPEC-ENTRY OCCURS 25 TIMES.
+005850         05  HB-SPEC-DOCTOR      PIC X(20).
+005900         05  HB-SPEC-NAME        PIC X(20).
+005950         05  HB-SPEC-PHONE       PIC X(10).
+006000         05  HB-SPEC-CASE-CT     PIC 9(05)   COMP.
+006100 01  HB-REPORT-LINE.
+006150     03  FILLER              PIC X(02)   VALUE SPACES.
+006160     03  RL-DOCTOR           PIC X(20).
+006200     03  FILLER              PIC X(02)   VALUE SPACES.
+006300     03  RL-SPECIALT         PIC X(20).
+006350     03  FILLER              PIC X(02)   VALUE SPACES.
+006360     03  RL-PHONE            PIC X(10).
+006400     03  FILLER              PIC X(03)   VALUE SPACES.
+006500     03  RL-OPEN-CASES       PIC ZZZZ9.
+006900 PROCEDURE DIVISION.
+007000 0000-MAINLINE.
+007100     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+007200     PERFORM 2000-PROCESS-SYMPTOM THRU 2000-EXIT
+007300         UNTIL HB-SYMP-EOF.
+007400     PERFORM 5000-PRINT-ROSTER THRU 5000-EXIT.
+007500     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+007600     GOBACK.
+007700*
+007800 1000-INITIALIZE.
+007900     OPEN INPUT SYMPTOM-FILE.
+008000     OPEN INPUT DOCTOR-FILE.
+008100     OPEN OUTPUT CASELOAD-RPT.
+008200     MOVE SPACES             TO CASELOAD-LINE.
+008210     STRING "DOCTOR"              DELIMITED BY SIZE
+008220         "                "       DELIMITED BY SIZE
+008230         "SPECIALTY"               DELIMITED BY SIZE
+008240         "            "            DELIMITED BY SIZE
+008250         "PHONE"                   DELIMITED BY SIZE
+008260         "      OPEN CASES"        DELIMITED BY SIZE
+008270         INTO CASELOAD-LINE.
+008400     WRITE CASELOAD-LINE.
+008500     PERFORM 3000-READ-SYMPTOM THRU 3000-EXIT.
+008600 1000-EXIT.
+008700     EXIT.
+008800*
+008900 2000-PROCESS-SYMPTOM.
+009000     IF CASE-CLOSED-FLAG NOT = 'Y'
+009100         ADD 1 TO HB-OPEN-CT
+009200         PERFORM 2100-LOOKUP-SPECIALTY THRU 2100-EXIT
+009300         PERFORM 2200-ACCUM-SPECIALTY THRU 2200-EXIT
+009400     END-IF.
+009500     PERFORM 3000-READ-SYMPTOM THRU 3000-EXIT.
+009600 2000-EXIT.
+009700     EXIT.
+009800*
+009900 2100-LOOKUP-SPECIALTY.
+009950     MOVE SYMP-DOCTOR        TO HB-CURRENT-DOCTOR.
+009960     MOVE SYMP-DOCT-PHONE    TO HB-CURRENT-DOCT-PHONE.
+010000     MOVE SPACES             TO HB-CURRENT-SPECIALT.
+010100     MOVE SPACES             TO DOCTOR-RECORD.
+010200     MOVE SYMP-DOCTOR        TO DOCTNAME.
+010300     READ DOCTOR-FILE
+010400         INVALID KEY
+010500             DISPLAY 'HBDOCRP: NO DOCTOR ROW FOR - '
+010600                 SYMP-DOCTOR
+010700             MOVE 'UNASSIGNED SPECIALTY'
+010800                             TO HB-CURRENT-SPECIALT
+010900             GO TO 2100-EXIT
+011000     END-READ.
+011100     MOVE SPECIALT           TO HB-CURRENT-SPECIALT.
+011200 2100-EXIT.
+011300     EXIT.
+011400*
+011500*-----------------------------------------------------------
+011600* LINEAR SEARCH OF HB-SPEC-TABLE, KEYED BY SYMP-DOCTOR - THE
+011700* TABLE IS SHORT (THE NUMBER OF DISTINCT DOCTORS), SO A
+011800* LINEAR SCAN PER SYMPTOM ROW IS CHEAP ENOUGH FOR A DAILY
+011850* BATCH REPORT.
+011900*-----------------------------------------------------------
+012000 2200-ACCUM-SPECIALTY.
+012100     MOVE 'N'                TO HB-SPEC-FOUND-SW.
+012200     PERFORM 2210-SEARCH-ONE-ENTRY THRU 2210-EXIT
+012300         VARYING HB-SPEC-IDX FROM 1 BY 1
+012400         UNTIL HB-SPEC-IDX > HB-SPEC-COUNT
+012500         OR HB-SPEC-FOUND.
+012600     IF NOT HB-SPEC-FOUND
+012610         IF HB-SPEC-COUNT >= 25
+012620             DISPLAY 'HBDOCRP: SPECIALTY TABLE FULL, DROPPING - '
+012630                 HB-CURRENT-DOCTOR
+012640             GO TO 2200-EXIT
+012650         END-IF
+012700         ADD 1 TO HB-SPEC-COUNT
+012750         MOVE HB-CURRENT-DOCTOR
+012760                        TO HB-SPEC-DOCTOR(HB-SPEC-COUNT)
+012800         MOVE HB-CURRENT-SPECIALT
+012900                        TO HB-SPEC-NAME(HB-SPEC-COUNT)
+012950         MOVE HB-CURRENT-DOCT-PHONE
+012960                        TO HB-SPEC-PHONE(HB-SPEC-COUNT)
+013000         MOVE ZERO      TO HB-SPEC-CASE-CT(HB-SPEC-COUNT)
+013100         MOVE HB-SPEC-COUNT TO HB-SPEC-IDX
+013200     END-IF.
+013400     ADD 1 TO HB-SPEC-CASE-CT(HB-SPEC-IDX).
+013500 2200-EXIT.
+013600     EXIT.
+013700*
+013800 2210-SEARCH-ONE-ENTRY.
+013900     IF HB-SPEC-DOCTOR(HB-SPEC-IDX) = HB-CURRENT-DOCTOR
+014000         MOVE 'Y'            TO HB-SPEC-FOUND-SW
+014100     END-IF.
+014200 2210-EXIT.
+014300     EXIT.
+014400*
+014500 3000-READ-SYMPTOM.
+014600     READ SYMPTOM-FILE
+014700         AT END SET HB-SYMP-EOF TO TRUE
+014800     END-READ.
+014900 3000-EXIT.
+015000     EXIT.
+015100*
+015200 5000-PRINT-ROSTER.
+015300     PERFORM 5100-PRINT-ONE-SPECIALTY THRU 5100-EXIT
+015400         VARYING HB-SPEC-IDX FROM 1 BY 1
+015500         UNTIL HB-SPEC-IDX > HB-SPEC-COUNT.
+015600 5000-EXIT.
+015700     EXIT.
+015800*
+015900 5100-PRINT-ONE-SPECIALTY.
+015950     MOVE HB-SPEC-DOCTOR(HB-SPEC-IDX)  TO RL-DOCTOR.
+016000     MOVE HB-SPEC-NAME(HB-SPEC-IDX)    TO RL-SPECIALT.
+016050     MOVE HB-SPEC-PHONE(HB-SPEC-IDX)   TO RL-PHONE.
+016100     MOVE HB-SPEC-CASE-CT(HB-SPEC-IDX)   TO RL-OPEN-CASES.
+016300     MOVE HB-REPORT-LINE     TO CASELOAD-LINE.
+016400     WRITE CASELOAD-LINE.
+016500 5100-EXIT.
+016600     EXIT.
+016700*
+016800 9000-TERMINATE.
+016900     CLOSE SYMPTOM-FILE.
+017000     CLOSE DOCTOR-FILE.
+017100     CLOSE CASELOAD-RPT.
+017200     DISPLAY 'HBDOCRP: OPEN CASES TOTAL      = ' HB-OPEN-CT.
+017300     DISPLAY 'HBDOCRP: DISTINCT DOCTORS      = ' HB-SPEC-COUNT.
+017400 9000-EXIT.
+017700     EXIT.
