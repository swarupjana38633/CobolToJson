@@ -0,0 +1,238 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    HBREADM.
+000300 AUTHOR.        D. OKAFOR.
+000400 INSTALLATION.  ST. VINCENT GENERAL - IT DEPARTMENT.
+000500 DATE-WRITTEN.  2026-08-09.
+000600 DATE-COMPILED.
+000700*-----------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900* 2026-08-09  DPO  INITIAL VERSION - MONTHLY 30/90-DAY
+001000*                  READMISSION REPORT.  FOR EVERY PATIENT
+001100*                  FLAGGED PREV-STAY-FLAG = 'Y' THIS
+001200*                  COMPARES DATEADMT AGAINST PREV-DATE,
+001250*                  MATCHES PREV-HOSP TO THIS HOSPITAL TO
+001260*                  FLAG A SAME-HOSPITAL READMISSION, AND
+001270*                  SEPARATELY MATCHES PREV-REASON TO THE
+001280*                  CURRENT STAY'S DIAGNOSE, REPLACING THE
+001290*                  MANUAL PULL OF PAPER CHARTS FOR THIS
+001300*                  METRIC.
+001400* 2026-08-09  DPO  CORRECTED HB-THIS-HOSPITAL TO "ST. VINCENT
+001500*                  GENERAL" (WITH THE PERIOD) TO MATCH HOW
+001600*                  PREV-HOSP IS ACTUALLY KEYED ON ADMISSION -
+001650*                  THE UNPUNCTUATED SPELLING NEVER MATCHED.
+001700*-----------------------------------------------------------
+001800*
+001900*-----------------------------------------------------------
+002000* ALL DATE FIELDS ON THIS FILE SET ARE PIC X IN YYMMDD
+002100* FORM.  HB-DAYS-BETWEEN CONVERTS A YYMMDD DATE TO AN
+002200* APPROXIMATE DAY NUMBER ON A 360-DAY (30-DAY MONTH, ORDER
+002300* OF MAGNITUDE ONLY) CALENDAR, WHICH IS ACCURATE ENOUGH TO
+002400* TELL 30-DAY AND 90-DAY READMISSION WINDOWS APART AND IS
+002500* THE SAME TECHNIQUE THIS SHOP USES ELSEWHERE FOR ROUGH
+002600* DAY-COUNT THRESHOLDS.
+002700*-----------------------------------------------------------
+002800 ENVIRONMENT DIVISION.
+002900 CONFIGURATION SECTION.
+003000 SOURCE-COMPUTER.   IBM-370.
+003100 OBJECT-COMPUTER.   IBM-370.
+003200 INPUT-OUTPUT SECTION.
+003300 FILE-CONTROL.
+003400     SELECT PATIENT-FILE ASSIGN TO "PATIN"
+003500         ORGANIZATION IS LINE SEQUENTIAL.
+003600     SELECT SYMPTOM-FILE ASSIGN TO "SYMPIN"
+003700         ORGANIZATION IS INDEXED
+003800         ACCESS MODE IS RANDOM
+003900         RECORD KEY IS BEDIDENT OF SYMPTOM-RECORD.
+004000     SELECT READM-RPT ASSIGN TO "READMRPT"
+004100         ORGANIZATION IS LINE SEQUENTIAL.
+004200 DATA DIVISION.
+004300 FILE SECTION.
+004400 FD  PATIENT-FILE.
+004500 COPY PATREC.
+004600 FD  SYMPTOM-FILE.
+004700 COPY SYMPREC.
+004800 FD  READM-RPT.
+004900 01  READM-LINE               PIC X(80).
+005000 WORKING-STORAGE SECTION.
+005100 01  HB-SWITCHES.
+005200     03  HB-PAT-EOF-SW       PIC X(01)   VALUE 'N'.
+005300         88  HB-PAT-EOF          VALUE 'Y'.
+005400     03  HB-REASON-MATCH-SW  PIC X(01)   VALUE 'N'.
+005500         88  HB-REASON-MATCH     VALUE 'Y'.
+005550     03  HB-SAME-HOSP-SW     PIC X(01)   VALUE 'N'.
+005560         88  HB-SAME-HOSP        VALUE 'Y'.
+005600 01  HB-COUNTERS.
+005700     03  HB-FLAGGED-CT       PIC 9(05)   COMP VALUE ZERO.
+005800     03  HB-30-DAY-CT        PIC 9(05)   COMP VALUE ZERO.
+005900     03  HB-90-DAY-CT        PIC 9(05)   COMP VALUE ZERO.
+005950 01  HB-THIS-HOSPITAL        PIC X(20)
+005960                             VALUE 'ST. VINCENT GENERAL'.
+006000 01  HB-DATE-WORK.
+006100     03  HB-YY               PIC 9(02).
+006200     03  HB-MM               PIC 9(02).
+006300     03  HB-DD               PIC 9(02).
+006400     03  HB-CALC-DAYS        PIC 9(07).
+006500     03  HB-ADMT-DAYS        PIC 9(07).
+006600     03  HB-PREV-DAYS        PIC 9(07).
+006700     03  HB-DAY-GAP          PIC S9(07).
+006700 01  HB-REPORT-LINE.
+006800     03  FILLER              PIC X(02)   VALUE SPACES.
+006900     03  RL-PATNAME          PIC X(20).
+007000     03  FILLER              PIC X(02)   VALUE SPACES.
+007100     03  RL-BEDIDENT         PIC X(04).
+007200     03  FILLER              PIC X(02)   VALUE SPACES.
+007300     03  RL-DAY-GAP          PIC ---9.
+007400     03  FILLER              PIC X(02)   VALUE SPACES.
+007500     03  RL-WINDOW           PIC X(15).
+007600     03  FILLER              PIC X(02)   VALUE SPACES.
+007650     03  RL-SAME-HOSP        PIC X(10).
+007660     03  FILLER              PIC X(02)   VALUE SPACES.
+007700     03  RL-DIAG-MATCH       PIC X(10).
+007800 PROCEDURE DIVISION.
+007900 0000-MAINLINE.
+008000     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+008100     PERFORM 2000-EVALUATE-PATIENT THRU 2000-EXIT
+008200         UNTIL HB-PAT-EOF.
+008300     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+008400     GOBACK.
+008500*
+008600 1000-INITIALIZE.
+008700     OPEN INPUT PATIENT-FILE.
+008800     OPEN INPUT SYMPTOM-FILE.
+008900     OPEN OUTPUT READM-RPT.
+009000     MOVE SPACES             TO HB-REPORT-LINE.
+009010     MOVE "PATIENT"          TO RL-PATNAME.
+009020     MOVE "BED"              TO RL-BEDIDENT.
+009030     MOVE "WINDOW"           TO RL-WINDOW.
+009040     MOVE "SAME-HOSP"        TO RL-SAME-HOSP.
+009050     MOVE "DIAG-MATCH"       TO RL-DIAG-MATCH.
+009060     MOVE HB-REPORT-LINE     TO READM-LINE.
+009200     WRITE READM-LINE.
+009300     PERFORM 3000-READ-PATIENT THRU 3000-EXIT.
+009400 1000-EXIT.
+009500     EXIT.
+009600*
+009700 2000-EVALUATE-PATIENT.
+009800     IF PREV-STAY-FLAG = 'Y'
+009900         ADD 1 TO HB-FLAGGED-CT
+010000         PERFORM 2100-CHECK-READMISSION THRU 2100-EXIT
+010100     END-IF.
+010200     PERFORM 3000-READ-PATIENT THRU 3000-EXIT.
+010300 2000-EXIT.
+010400     EXIT.
+010500*
+010600 2100-CHECK-READMISSION.
+010700     MOVE DATEADMT(1:2)      TO HB-YY.
+010800     MOVE DATEADMT(3:2)      TO HB-MM.
+010900     MOVE DATEADMT(5:2)      TO HB-DD.
+011000     PERFORM 4000-CALC-DAYS THRU 4000-EXIT.
+011100     MOVE HB-CALC-DAYS       TO HB-ADMT-DAYS.
+011200     MOVE PREV-DATE(1:2)     TO HB-YY.
+011300     MOVE PREV-DATE(3:2)     TO HB-MM.
+011400     MOVE PREV-DATE(5:2)     TO HB-DD.
+011500     PERFORM 4000-CALC-DAYS THRU 4000-EXIT.
+011600     MOVE HB-CALC-DAYS       TO HB-PREV-DAYS.
+011700     COMPUTE HB-DAY-GAP = HB-ADMT-DAYS - HB-PREV-DAYS.
+011700     IF HB-DAY-GAP < 0
+011800         COMPUTE HB-DAY-GAP = 0 - HB-DAY-GAP
+011900     END-IF.
+012000     PERFORM 2200-MATCH-REASON THRU 2200-EXIT.
+012050     PERFORM 2250-CHECK-SAME-HOSPITAL THRU 2250-EXIT.
+012100     IF HB-DAY-GAP <= 30
+012200         MOVE 'WITHIN 30 DAYS' TO RL-WINDOW
+012300         ADD 1 TO HB-30-DAY-CT
+012400     ELSE
+012500         IF HB-DAY-GAP <= 90
+012600             MOVE 'WITHIN 90 DAYS' TO RL-WINDOW
+012700             ADD 1 TO HB-90-DAY-CT
+012800         ELSE
+012900             MOVE SPACES          TO RL-WINDOW
+013000         END-IF
+013100     END-IF.
+013200     IF RL-WINDOW NOT = SPACES
+013300         MOVE PATNAME         TO RL-PATNAME
+013400         MOVE BEDIDENT OF PATIENT-RECORD TO RL-BEDIDENT
+013500         MOVE HB-DAY-GAP      TO RL-DAY-GAP
+013600         IF HB-SAME-HOSP
+013700             MOVE 'YES'           TO RL-SAME-HOSP
+013800         ELSE
+013900             MOVE SPACES          TO RL-SAME-HOSP
+014000         END-IF
+014050         IF HB-REASON-MATCH
+014060             MOVE 'YES'           TO RL-DIAG-MATCH
+014070         ELSE
+014080             MOVE SPACES          TO RL-DIAG-MATCH
+014090         END-IF
+014100         MOVE HB-REPORT-LINE  TO READM-LINE
+014200         WRITE READM-LINE
+014300     END-IF.
+014400 2100-EXIT.
+014500     EXIT.
+014600*
+014700*-----------------------------------------------------------
+014800* A READMISSION IS "SAME-REASON" WHEN THE REASON GIVEN FOR
+014900* THE PRIOR STAY (PREV-REASON) MATCHES THE DIAGNOSIS
+015000* RECORDED FOR THE CURRENT STAY (SYMPTOM.DIAGNOSE).  THIS IS
+015010* A SEPARATE QUESTION FROM WHETHER THE PRIOR STAY WAS AT
+015020* THIS HOSPITAL (PREV-HOSP), SO THE TWO ARE REPORTED AS
+015030* DISTINCT COLUMNS RATHER THAN CONFLATED INTO ONE FLAG.
+015100*-----------------------------------------------------------
+015200 2200-MATCH-REASON.
+015300     MOVE 'N'                TO HB-REASON-MATCH-SW.
+015400     MOVE SPACES             TO SYMPTOM-RECORD.
+015500     MOVE BEDIDENT OF PATIENT-RECORD
+015600                             TO BEDIDENT OF SYMPTOM-RECORD.
+015700     READ SYMPTOM-FILE
+015800         INVALID KEY
+015900             GO TO 2200-EXIT
+016000     END-READ.
+016100     IF DIAGNOSE OF SYMPTOM-RECORD = PREV-REASON
+016200         SET HB-REASON-MATCH TO TRUE
+016300     END-IF.
+016400 2200-EXIT.
+016500     EXIT.
+016600*
+016610*-----------------------------------------------------------
+016620* A READMISSION IS "SAME-HOSPITAL" WHEN THE PRIOR STAY
+016630* (PREV-HOSP) WAS AT THIS HOSPITAL, REGARDLESS OF WHETHER
+016640* THE REASON MATCHES - A PATIENT CAN BE READMITTED HERE FOR
+016650* AN UNRELATED PROBLEM AND STILL COUNT AS A SAME-HOSPITAL
+016660* READMISSION.
+016670*-----------------------------------------------------------
+016680 2250-CHECK-SAME-HOSPITAL.
+016690     MOVE 'N'                TO HB-SAME-HOSP-SW.
+016700     IF PREV-HOSP = HB-THIS-HOSPITAL
+016710         SET HB-SAME-HOSP TO TRUE
+016720     END-IF.
+016730 2250-EXIT.
+016740     EXIT.
+016750*
+016800*-----------------------------------------------------------
+016900* HB-YY/HB-MM/HB-DD IN, HB-CALC-DAYS OUT - 360-DAY CALENDAR
+016950* DAY NUMBER (YY * 360 + MM * 30 + DD).
+017000*-----------------------------------------------------------
+017100 4000-CALC-DAYS.
+017200     COMPUTE HB-CALC-DAYS =
+017300         (HB-YY * 360) + (HB-MM * 30) + HB-DD.
+017400 4000-EXIT.
+017500     EXIT.
+017600*
+017700 3000-READ-PATIENT.
+017800     READ PATIENT-FILE
+017900         AT END SET HB-PAT-EOF TO TRUE
+018000     END-READ.
+018100 3000-EXIT.
+018200     EXIT.
+018300*
+018400 9000-TERMINATE.
+018500     CLOSE PATIENT-FILE.
+018600     CLOSE SYMPTOM-FILE.
+018700     CLOSE READM-RPT.
+018800     DISPLAY 'HBREADM: PATIENTS FLAGGED PREV STAY = '
+018900         HB-FLAGGED-CT.
+019000     DISPLAY 'HBREADM: READMITTED WITHIN 30 DAYS   = '
+019100         HB-30-DAY-CT.
+019200     DISPLAY 'HBREADM: READMITTED WITHIN 90 DAYS   = '
+019300         HB-90-DAY-CT.
+019400 9000-EXIT.
+019500     EXIT.
