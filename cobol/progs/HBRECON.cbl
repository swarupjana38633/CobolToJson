@@ -0,0 +1,198 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    HBRECON.
+000300 AUTHOR.        D. OKAFOR.
+000400 INSTALLATION.  ST. VINCENT GENERAL - IT DEPARTMENT.
+000500 DATE-WRITTEN.  2026-08-09.
+000600 DATE-COMPILED.
+000700*-----------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900* 2026-08-09  DPO  INITIAL VERSION - CROSS-FOOTS WARD.
+001000*                  BEDAVAIL AGAINST ACTUAL PATIENT
+001100*                  OCCUPANCY PER WARD AND PRINTS AN
+001200*                  EXCEPTION LINE FOR ANY WARD WHERE THE
+001300*                  TWO DISAGREE, SO MISMATCHES ARE CAUGHT
+001400*                  BEFORE THE NEXT ADMISSION RUN INSTEAD
+001500*                  OF BY HAND AT THE BED BOARD.
+001600* 2026-08-09  DPO  THE OUTER LOOP NOW SCANS WARD-FILE
+001700*                  SEQUENTIALLY INSTEAD OF BREAKING ON
+001800*                  GROUPS SEEN IN PATIENT-FILE - A WARD WITH
+001900*                  NO CURRENT OCCUPANTS NEVER FORMS A GROUP
+002000*                  IN PATIENT-FILE AND WAS OTHERWISE NEVER
+002100*                  CROSS-FOOTED AT ALL.  PATIENT-FILE IS
+002200*                  MERGED IN, WARD BY WARD, AS THE OCCUPANCY
+002300*                  DETAIL FOR WHICHEVER WARD WARD-FILE IS
+002400*                  CURRENTLY ON.
+002410* 2026-08-09  DPO  A PATIENT ROW WHOSE BI-WARDNO SORTS BEFORE
+002420*                  THE WARD WARD-FILE IS CURRENTLY ON (A
+002430*                  WARD NUMBER WITH NO MASTER ROW AT ALL) IS
+002440*                  NOW DRAINED AND COUNTED AS AN ORPHAN BY
+002450*                  2060-SKIP-ORPHAN-PATIENT BEFORE THE
+002460*                  NORMAL ACCUMULATION LOOP RUNS - PREVIOUSLY
+002470*                  SUCH A ROW NEVER MATCHED ANY WARD, THE
+002480*                  INNER LOOP EXITED WITHOUT CONSUMING IT, AND
+002490*                  PATIENT-FILE NEVER ADVANCED PAST IT, SO
+002495*                  EVERY WARD PROCESSED FROM THAT POINT ON
+002496*                  CROSS-FOOTED AGAINST AN UNDERCOUNTED
+002497*                  OCCUPANCY.
+002500*-----------------------------------------------------------
+002600*
+002700*-----------------------------------------------------------
+002800* PATIENT-FILE MUST BE IN BEDIDENT (HENCE WARDNO) SEQUENCE,
+002900* AND WARD-FILE IN WARDNO SEQUENCE, FOR THE WARD-BY-WARD
+003000* MERGE BELOW TO WORK - THE NIGHTLY SORT STEP THAT PRECEDES
+003100* THIS PROGRAM IN THE JOB STREAM GUARANTEES BOTH.
+003200*-----------------------------------------------------------
+003300 ENVIRONMENT DIVISION.
+003400 CONFIGURATION SECTION.
+003500 SOURCE-COMPUTER.   IBM-370.
+003600 OBJECT-COMPUTER.   IBM-370.
+003700 INPUT-OUTPUT SECTION.
+003800 FILE-CONTROL.
+003900     SELECT WARD-FILE ASSIGN TO "WARDIN"
+004000         ORGANIZATION IS INDEXED
+004100         ACCESS MODE IS SEQUENTIAL
+004200         RECORD KEY IS WARDNO.
+004300     SELECT PATIENT-FILE ASSIGN TO "PATIN"
+004400         ORGANIZATION IS LINE SEQUENTIAL.
+004500     SELECT RECON-RPT ASSIGN TO "RECONRPT"
+004600         ORGANIZATION IS LINE SEQUENTIAL.
+004700 DATA DIVISION.
+004800 FILE SECTION.
+004900 FD  WARD-FILE.
+005000 COPY WARDREC.
+005100 FD  PATIENT-FILE.
+005200 COPY PATREC.
+005300 FD  RECON-RPT.
+005400 01  RECON-LINE              PIC X(80).
+005500 WORKING-STORAGE SECTION.
+005600 01  HB-SWITCHES.
+005700     03  HB-WARD-EOF-SW      PIC X(01)   VALUE 'N'.
+005800         88  HB-WARD-EOF         VALUE 'Y'.
+005900     03  HB-PAT-EOF-SW       PIC X(01)   VALUE 'N'.
+006000         88  HB-PAT-EOF          VALUE 'Y'.
+006100 01  HB-WORK-FIELDS.
+006200     03  HB-OCCUPIED-CT      PIC 9(05)   COMP VALUE ZERO.
+006300     03  HB-BEDAVAIL-N       PIC 9(03).
+006400     03  HB-TOT-BEDS-N       PIC 9(03).
+006500     03  HB-FREE-N           PIC S9(05).
+006600     03  HB-MISMATCH-CT      PIC 9(05)   COMP VALUE ZERO.
+006700     03  HB-WARD-CT          PIC 9(05)   COMP VALUE ZERO.
+006750     03  HB-ORPHAN-CT        PIC 9(05)   COMP VALUE ZERO.
+006800 01  HB-REPORT-LINE.
+006900     03  FILLER              PIC X(05)   VALUE SPACES.
+007000     03  RL-WARDNO           PIC X(02).
+007100     03  FILLER              PIC X(03)   VALUE SPACES.
+007200     03  RL-WARDTYPE         PIC X(20).
+007300     03  FILLER              PIC X(02)   VALUE SPACES.
+007400     03  RL-BEDAVAIL         PIC ZZ9.
+007500     03  FILLER              PIC X(05)   VALUE SPACES.
+007600     03  RL-OCCUPIED         PIC ZZ9.
+007700     03  FILLER              PIC X(05)   VALUE SPACES.
+007800     03  RL-REMARK           PIC X(20).
+007900 PROCEDURE DIVISION.
+008000 0000-MAINLINE.
+008100     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+008200     PERFORM 2000-PROCESS-WARD THRU 2000-EXIT
+008300         UNTIL HB-WARD-EOF.
+008400     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+008500     GOBACK.
+008600*
+008700 1000-INITIALIZE.
+008800     OPEN INPUT WARD-FILE.
+008900     OPEN INPUT PATIENT-FILE.
+009000     OPEN OUTPUT RECON-RPT.
+009100     MOVE "WARD  WARDTYPE             BEDAVAIL  OCCUPIED"
+009200         TO RECON-LINE.
+009300     WRITE RECON-LINE.
+009400     PERFORM 2050-READ-WARD THRU 2050-EXIT.
+009500     PERFORM 3000-READ-PATIENT THRU 3000-EXIT.
+009600 1000-EXIT.
+009700     EXIT.
+009800*
+009900*-----------------------------------------------------------
+010000* ACCUMULATES THE PATIENT ROWS BELONGING TO THE WARD WARD-
+010100* FILE IS CURRENTLY ON (CONTROL BREAK ON BI-WARDNO AGAINST
+010200* WARDNO OF WARD-RECORD), THEN COMPARES THE COUNT AGAINST
+010300* THAT WARD'S PUBLISHED BEDAVAIL.  A WARD WITH NO MATCHING
+010400* PATIENT ROWS STILL GOES THROUGH THIS PARAGRAPH WITH
+010500* HB-OCCUPIED-CT LEFT AT ZERO, SO AN EMPTY WARD IS CROSS-
+010600* FOOTED JUST LIKE ANY OTHER.
+010700*-----------------------------------------------------------
+010800 2000-PROCESS-WARD.
+010900     MOVE ZERO               TO HB-OCCUPIED-CT.
+010950     PERFORM 2060-SKIP-ORPHAN-PATIENT THRU 2060-EXIT
+010960         UNTIL HB-PAT-EOF
+010970         OR BI-WARDNO >= WARDNO OF WARD-RECORD.
+011000     PERFORM 2100-ACCUM-WARD THRU 2100-EXIT
+011100         UNTIL HB-PAT-EOF
+011200         OR BI-WARDNO NOT = WARDNO OF WARD-RECORD.
+011300     PERFORM 2200-COMPARE-WARD THRU 2200-EXIT.
+011400     PERFORM 2050-READ-WARD THRU 2050-EXIT.
+011500 2000-EXIT.
+011600     EXIT.
+011700*
+011800 2050-READ-WARD.
+011900     READ WARD-FILE NEXT RECORD
+012000         AT END SET HB-WARD-EOF TO TRUE
+012100     END-READ.
+012200 2050-EXIT.
+012210     EXIT.
+012220*
+012230*-----------------------------------------------------------
+012240* A PATIENT ROW WHOSE WARD PREFIX SORTS BEFORE THE WARD
+012250* WARD-FILE IS NOW ON HAS NO MASTER ROW LEFT TO EVER MATCH
+012260* (WARD-FILE IS IN ASCENDING WARDNO SEQUENCE) - AN ORPHANED
+012270* WARD NUMBER OR AN ORDERING MISMATCH BETWEEN THE TWO FILES.
+012280* IT IS COUNTED AND DRAINED HERE SO PATIENT-FILE KEEPS
+012290* ADVANCING INSTEAD OF STALLING THE REST OF THE RUN.
+012295*-----------------------------------------------------------
+012300 2060-SKIP-ORPHAN-PATIENT.
+012310     ADD 1 TO HB-ORPHAN-CT.
+012320     DISPLAY 'HBRECON: PATIENT ROW FOR UNKNOWN WARD - '
+012330         BEDIDENT OF PATIENT-RECORD.
+012340     PERFORM 3000-READ-PATIENT THRU 3000-EXIT.
+012350 2060-EXIT.
+012360     EXIT.
+012400*
+012500 2100-ACCUM-WARD.
+012600     ADD 1 TO HB-OCCUPIED-CT.
+012700     PERFORM 3000-READ-PATIENT THRU 3000-EXIT.
+012800 2100-EXIT.
+012900     EXIT.
+013000*
+013100 2200-COMPARE-WARD.
+013200     MOVE WARDNO OF WARD-RECORD TO RL-WARDNO.
+013300     MOVE WARDTYPE            TO RL-WARDTYPE.
+013400     MOVE BEDAVAIL            TO HB-BEDAVAIL-N.
+013500     MOVE TOT-BEDS            TO HB-TOT-BEDS-N.
+013600     COMPUTE HB-FREE-N = HB-TOT-BEDS-N - HB-OCCUPIED-CT.
+013700     MOVE HB-BEDAVAIL-N       TO RL-BEDAVAIL.
+013800     MOVE HB-OCCUPIED-CT      TO RL-OCCUPIED.
+013900     ADD 1 TO HB-WARD-CT.
+014000     IF HB-FREE-N NOT = HB-BEDAVAIL-N
+014100         MOVE '*** MISMATCH ***'   TO RL-REMARK
+014200         ADD 1 TO HB-MISMATCH-CT
+014300     ELSE
+014400         MOVE SPACES          TO RL-REMARK
+014500     END-IF.
+014600     MOVE HB-REPORT-LINE      TO RECON-LINE.
+014700     WRITE RECON-LINE.
+014800 2200-EXIT.
+014900     EXIT.
+015000*
+015100 3000-READ-PATIENT.
+015200     READ PATIENT-FILE
+015300         AT END SET HB-PAT-EOF TO TRUE
+015400     END-READ.
+015500 3000-EXIT.
+015600     EXIT.
+015700*
+015800 9000-TERMINATE.
+015900     CLOSE WARD-FILE.
+016000     CLOSE PATIENT-FILE.
+016100     CLOSE RECON-RPT.
+016200     DISPLAY 'HBRECON: WARDS CHECKED    = ' HB-WARD-CT.
+016300     DISPLAY 'HBRECON: MISMATCHES FOUND = ' HB-MISMATCH-CT.
+016350     DISPLAY 'HBRECON: ORPHAN PATIENTS   = ' HB-ORPHAN-CT.
+016400 9000-EXIT.
+016500     EXIT.
