@@ -0,0 +1,345 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    HBBILL.
+000300 AUTHOR.        D. OKAFOR.
+000400 INSTALLATION.  ST. VINCENT GENERAL - IT DEPARTMENT.
+000500 DATE-WRITTEN.  2026-08-09.
+000600 DATE-COMPILED.
+000700*-----------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900* 2026-08-09  DPO  INITIAL VERSION - BUILDS ONE BILLING
+001000*                  EXTRACT ROW PER PATIENT DISCHARGED
+001100*                  TONIGHT, ASSEMBLED FROM THE WARD,
+001200*                  TREATMNT AND FACILITY ROWS TOUCHED
+001300*                  DURING THE STAY, REPLACING THE HAND
+001400*                  RECONSTRUCTION BILLING USED TO DO
+001500*                  ACROSS FOUR SEPARATE FILES.
+001510* 2026-08-09  DPO  A MISSING WARD OR TREATMNT MASTER ROW FOR
+001520*                  A DISCHARGED PATIENT USED TO ZERO THE
+001530*                  AFFECTED CHARGES WITH NO TRACE - BOTH
+001540*                  2100-PRICE-WARD AND 2200-PRICE-TREATMNT
+001550*                  NOW DISPLAY A DIAGNOSTIC AND COUNT THE
+001560*                  MISS (HB-NOWARD-CT/HB-NOTRT-CT, SURFACED
+001570*                  AT TERMINATION) SO AN INCOMPLETE BILL IS
+001580*                  FLAGGED INSTEAD OF PASSED THROUGH SILENTLY.
+001600*-----------------------------------------------------------
+001700*
+001800*-----------------------------------------------------------
+001900* THIS STEP RUNS IMMEDIATELY AFTER HBDISCH IN THE NIGHTLY
+002000* JOB STREAM AND READS ITS DISCHARGE ARCHIVE OUTPUT
+002100* (DISCH-ARCH-FILE).  THE RATE TABLES BELOW ARE THE SAME
+002200* HAND-MAINTAINED-TABLE TECHNIQUE USED IN HBMEDHX - ADDING
+002300* A RATE IS A ONE-LINE CHANGE, NO PROCEDURE DIVISION LOGIC
+002400* NEEDS TO CHANGE.
+002500*-----------------------------------------------------------
+002600 ENVIRONMENT DIVISION.
+002700 CONFIGURATION SECTION.
+002800 SOURCE-COMPUTER.   IBM-370.
+002900 OBJECT-COMPUTER.   IBM-370.
+003000 INPUT-OUTPUT SECTION.
+003100 FILE-CONTROL.
+003200     SELECT DISCH-ARCH-FILE ASSIGN TO "DISCARCH"
+003300         ORGANIZATION IS LINE SEQUENTIAL.
+003350     SELECT PATIENT-ARCH-FILE ASSIGN TO "PATARCH"
+003360         ORGANIZATION IS LINE SEQUENTIAL.
+003400     SELECT WARD-FILE ASSIGN TO "WARDMSTR"
+003500         ORGANIZATION IS INDEXED
+003600         ACCESS MODE IS RANDOM
+003700         RECORD KEY IS WARDNO OF WARD-RECORD.
+003800     SELECT TREATMNT-FILE ASSIGN TO "TRTMSTR"
+003900         ORGANIZATION IS INDEXED
+004000         ACCESS MODE IS RANDOM
+004100         RECORD KEY IS BEDIDENT OF TREATMNT-RECORD.
+004200     SELECT FACILITY-FILE ASSIGN TO "FACMSTR"
+004300         ORGANIZATION IS INDEXED
+004400         ACCESS MODE IS RANDOM
+004500         RECORD KEY IS FACTYPE OF FACILITY-RECORD.
+004600     SELECT BILL-EXTRACT-FILE ASSIGN TO "BILLOUT"
+004700         ORGANIZATION IS LINE SEQUENTIAL.
+004800 DATA DIVISION.
+004900 FILE SECTION.
+005000 FD  DISCH-ARCH-FILE.
+005100 COPY DISCREC.
+005150 FD  PATIENT-ARCH-FILE.
+005160 COPY PATREC.
+005200 FD  WARD-FILE.
+005300 COPY WARDREC.
+005400 FD  TREATMNT-FILE.
+005500 COPY TRTREC.
+005600 FD  FACILITY-FILE.
+005700 COPY FACREC.
+005800 FD  BILL-EXTRACT-FILE.
+005900 COPY BILLREC.
+006000 WORKING-STORAGE SECTION.
+006100 01  HB-SWITCHES.
+006200     03  HB-DISCH-EOF-SW     PIC X(01)   VALUE 'N'.
+006300         88  HB-DISCH-EOF        VALUE 'Y'.
+006400     03  HB-TRT-FOUND-SW     PIC X(01)   VALUE 'N'.
+006500         88  HB-TRT-FOUND        VALUE 'Y'.
+006550     03  HB-PAT-ARCH-EOF-SW  PIC X(01)   VALUE 'N'.
+006560         88  HB-PAT-ARCH-EOF     VALUE 'Y'.
+006570     03  HB-NIGHTS-ERROR-SW  PIC X(01)   VALUE 'N'.
+006580         88  HB-NIGHTS-ERROR     VALUE 'Y'.
+006600 01  HB-COUNTERS.
+006700     03  HB-IDX              PIC 9(02)   COMP.
+006800     03  HB-BILLED-CT        PIC 9(05)   COMP VALUE ZERO.
+006810     03  HB-ARCH-MISMATCH-CT PIC 9(05)   COMP VALUE ZERO.
+006820     03  HB-NOWARD-CT        PIC 9(05)   COMP VALUE ZERO.
+006830     03  HB-NOTRT-CT         PIC 9(05)   COMP VALUE ZERO.
+006900 01  HB-SURGERY-RATE         PIC 9(07)V99 VALUE 1500.00.
+006910*-----------------------------------------------------------
+006920* SAME 360-DAY-CALENDAR LENGTH-OF-STAY TECHNIQUE HBREADM
+006930* USES FOR ITS DAY-GAP MATH - ACCURATE ENOUGH FOR A NIGHTLY
+006940* ROOM-AND-BOARD CHARGE.
+006950*-----------------------------------------------------------
+006960 01  HB-DATE-WORK.
+006970     03  HB-YY               PIC 9(02).
+006980     03  HB-MM               PIC 9(02).
+006990     03  HB-DD               PIC 9(02).
+006995     03  HB-CALC-DAYS        PIC 9(07).
+006996     03  HB-ADMT-DAYS        PIC 9(07).
+006997     03  HB-DISCH-DAYS       PIC 9(07).
+006998     03  HB-NIGHTS           PIC S9(05).
+007000*-----------------------------------------------------------
+007100* WARD PER-DAY RATE TABLE BY WARDTYPE.
+007200*-----------------------------------------------------------
+007300 01  HB-WARD-RATE-DATA.
+007400     03  FILLER PIC X(26) VALUE 'GENERAL             007500'.
+007500     03  FILLER PIC X(26) VALUE 'ICU                 225000'.
+007600     03  FILLER PIC X(26) VALUE 'MATERNITY           095000'.
+007700     03  FILLER PIC X(26) VALUE 'PEDIATRIC           085000'.
+007800 01  HB-WARD-RATE-TABLE REDEFINES HB-WARD-RATE-DATA.
+007900     03  HB-WARD-RATE-ENTRY OCCURS 4 TIMES.
+008000         05  HB-WR-WARDTYPE      PIC X(20).
+008100         05  HB-WR-RATE          PIC 9(04)V99.
+008200*-----------------------------------------------------------
+008300* TREATMENT RATE TABLE BY TRTYPE.
+008400*-----------------------------------------------------------
+008500 01  HB-TRT-RATE-DATA.
+008600     03  FILLER PIC X(26) VALUE 'MEDICAL             025000'.
+008700     03  FILLER PIC X(26) VALUE 'SURGICAL            085000'.
+008800     03  FILLER PIC X(26) VALUE 'DIAGNOSTIC          015000'.
+008900     03  FILLER PIC X(26) VALUE 'THERAPY             012000'.
+009000 01  HB-TRT-RATE-TABLE REDEFINES HB-TRT-RATE-DATA.
+009100     03  HB-TR-RATE-ENTRY OCCURS 4 TIMES.
+009200         05  HB-TR-TRTYPE        PIC X(20).
+009300         05  HB-TR-RATE          PIC 9(04)V99.
+009400*-----------------------------------------------------------
+009500* FACILITY RATE TABLE BY FACTYPE.
+009600*-----------------------------------------------------------
+009700 01  HB-FAC-RATE-DATA.
+009800     03  FILLER PIC X(26) VALUE 'OPERATING ROOM      300000'.
+009900     03  FILLER PIC X(26) VALUE 'RECOVERY ROOM       090000'.
+010000     03  FILLER PIC X(26) VALUE 'RADIOLOGY           060000'.
+010100     03  FILLER PIC X(26) VALUE 'LABORATORY          035000'.
+010200 01  HB-FAC-RATE-TABLE REDEFINES HB-FAC-RATE-DATA.
+010300     03  HB-FR-RATE-ENTRY OCCURS 4 TIMES.
+010400         05  HB-FR-FACTYPE       PIC X(20).
+010500         05  HB-FR-RATE          PIC 9(04)V99.
+010600 PROCEDURE DIVISION.
+010700 0000-MAINLINE.
+010800     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+010900     PERFORM 2000-BILL-DISCHARGE THRU 2000-EXIT
+011000         UNTIL HB-DISCH-EOF.
+011100     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+011200     GOBACK.
+011300*
+011400 1000-INITIALIZE.
+011500     OPEN INPUT DISCH-ARCH-FILE.
+011550     OPEN INPUT PATIENT-ARCH-FILE.
+011600     OPEN INPUT WARD-FILE.
+011700     OPEN INPUT TREATMNT-FILE.
+011800     OPEN INPUT FACILITY-FILE.
+011900     OPEN OUTPUT BILL-EXTRACT-FILE.
+012000     PERFORM 3000-READ-DISCHARGE THRU 3000-EXIT.
+012050     PERFORM 3100-READ-PATIENT-ARCH THRU 3100-EXIT.
+012100 1000-EXIT.
+012200     EXIT.
+012300*
+012400 2000-BILL-DISCHARGE.
+012410     IF BEDIDENT OF PATIENT-RECORD NOT = BEDIDENT OF
+012420         DISCHARGE-RECORD
+012430         ADD 1 TO HB-ARCH-MISMATCH-CT
+012440         DISPLAY 'HBBILL: ARCHIVE OUT OF STEP FOR BEDIDENT - '
+012450             BEDIDENT OF DISCHARGE-RECORD
+012460         GO TO 2000-EXIT
+012470     END-IF.
+012500     MOVE SPACES             TO BILLING-RECORD.
+012600     MOVE BEDIDENT OF DISCHARGE-RECORD
+012700                             TO BEDIDENT OF BILLING-RECORD.
+012800     PERFORM 2100-PRICE-WARD      THRU 2100-EXIT.
+012900     PERFORM 2200-PRICE-TREATMNT  THRU 2200-EXIT.
+013000     PERFORM 2300-PRICE-FACILITY  THRU 2300-EXIT.
+013100     COMPUTE BILL-TOTAL-CHARGE =
+013200         BILL-WARD-CHARGE + BILL-TRT-CHARGE
+013300         + BILL-SURG-CHARGE + BILL-FAC-CHARGE.
+013400     WRITE BILLING-RECORD.
+013500     ADD 1 TO HB-BILLED-CT.
+013700 2000-EXIT.
+013710     PERFORM 3000-READ-DISCHARGE THRU 3000-EXIT.
+013720     PERFORM 3100-READ-PATIENT-ARCH THRU 3100-EXIT.
+013800     EXIT.
+013900*
+014000 2100-PRICE-WARD.
+014100     MOVE SPACES             TO WARD-RECORD.
+014200     MOVE BEDIDENT OF DISCHARGE-RECORD(1:2)
+014300                             TO WARDNO OF WARD-RECORD.
+014400     MOVE ZERO               TO BILL-WARD-CHARGE.
+014500     READ WARD-FILE
+014600         INVALID KEY
+014650             ADD 1 TO HB-NOWARD-CT
+014660             DISPLAY 'HBBILL: NO WARD ROW FOR BEDIDENT - '
+014670                 BEDIDENT OF DISCHARGE-RECORD
+014700             GO TO 2100-EXIT
+014800     END-READ.
+014900     MOVE WARDTYPE           TO BILL-WARDTYPE.
+015000     PERFORM 2110-LOOKUP-WARD-RATE THRU 2110-EXIT
+015100         VARYING HB-IDX FROM 1 BY 1 UNTIL HB-IDX > 4.
+015150     PERFORM 2120-CALC-NIGHTS THRU 2120-EXIT.
+015155     IF HB-NIGHTS-ERROR
+015157         MOVE ZERO           TO BILL-WARD-CHARGE
+015158     ELSE
+015159         COMPUTE BILL-WARD-CHARGE = BILL-WARD-CHARGE * HB-NIGHTS
+015162     END-IF.
+015200 2100-EXIT.
+015300     EXIT.
+015400*
+015500 2110-LOOKUP-WARD-RATE.
+015600     IF HB-WR-WARDTYPE(HB-IDX) = WARDTYPE
+015700         MOVE HB-WR-RATE(HB-IDX) TO BILL-WARD-CHARGE
+015800         MOVE 5                  TO HB-IDX
+015900     END-IF.
+016000 2110-EXIT.
+016100     EXIT.
+016110*
+016120*-----------------------------------------------------------
+016130* LENGTH OF STAY IS DISCH-DATE MINUS DATEADMT ON THE 360-DAY
+016140* CALENDAR, FLOORED AT ONE NIGHT SO A SAME-DAY DISCHARGE
+016150* STILL DRAWS ONE NIGHT'S ROOM-AND-BOARD CHARGE.  HB-ADMT-DAYS,
+016151* HB-DISCH-DAYS AND HB-NIGHTS ARE ALL SIGNED SO A DISCHARGE
+016152* KEYED IN AHEAD OF THE ADMISSION DATE COMPUTES AS A NEGATIVE
+016153* NIGHTS FIGURE INSTEAD OF WRAPPING TO A BOGUS POSITIVE ONE -
+016154* THAT CASE IS TRAPPED BELOW AND ROUTED TO AN ERROR DISPLAY
+016155* RATHER THAN BILLED.
+016160*-----------------------------------------------------------
+016170 2120-CALC-NIGHTS.
+016171     MOVE 'N'                TO HB-NIGHTS-ERROR-SW.
+016180     MOVE DATEADMT OF PATIENT-RECORD(1:2) TO HB-YY.
+016190     MOVE DATEADMT OF PATIENT-RECORD(3:2) TO HB-MM.
+016195     MOVE DATEADMT OF PATIENT-RECORD(5:2) TO HB-DD.
+016196     PERFORM 4000-CALC-DAYS THRU 4000-EXIT.
+016197     MOVE HB-CALC-DAYS       TO HB-ADMT-DAYS.
+016198     MOVE DISCH-DATE(1:2)    TO HB-YY.
+016199     MOVE DISCH-DATE(3:2)    TO HB-MM.
+016200     MOVE DISCH-DATE(5:2)    TO HB-DD.
+016201     PERFORM 4000-CALC-DAYS THRU 4000-EXIT.
+016202     MOVE HB-CALC-DAYS       TO HB-DISCH-DAYS.
+016203     COMPUTE HB-NIGHTS = HB-DISCH-DAYS - HB-ADMT-DAYS.
+016204     IF HB-NIGHTS < 0
+016205         DISPLAY 'HBBILL: DISCH-DATE BEFORE DATEADMT - '
+016206             BEDIDENT OF DISCHARGE-RECORD
+016207         SET HB-NIGHTS-ERROR TO TRUE
+016208     ELSE
+016209         IF HB-NIGHTS < 1
+016210             MOVE 1          TO HB-NIGHTS
+016211         END-IF
+016212     END-IF.
+016213 2120-EXIT.
+016214     EXIT.
+016200*
+016300 2200-PRICE-TREATMNT.
+016400     MOVE 'N'                TO HB-TRT-FOUND-SW.
+016500     MOVE ZERO               TO BILL-TRT-CHARGE BILL-SURG-CHARGE.
+016600     MOVE SPACES             TO TREATMNT-RECORD.
+016700     MOVE BEDIDENT OF DISCHARGE-RECORD
+016800                             TO BEDIDENT OF TREATMNT-RECORD.
+016900     READ TREATMNT-FILE
+017000         INVALID KEY
+017050             ADD 1 TO HB-NOTRT-CT
+017060             DISPLAY 'HBBILL: NO TREATMNT ROW FOR BEDIDENT - '
+017070                 BEDIDENT OF DISCHARGE-RECORD
+017100             GO TO 2200-EXIT
+017200     END-READ.
+017300     MOVE 'Y'                TO HB-TRT-FOUND-SW.
+017400     MOVE TRTYPE             TO BILL-TRTYPE.
+017500     MOVE SURGERY-FLAG       TO BILL-SURGERY-FLAG.
+017600     MOVE FACTYPE OF TREATMNT-RECORD TO BILL-FACTYPE.
+017700     PERFORM 2210-LOOKUP-TRT-RATE THRU 2210-EXIT
+017800         VARYING HB-IDX FROM 1 BY 1 UNTIL HB-IDX > 4.
+017900     IF SURGERY-FLAG = 'Y'
+018000         MOVE HB-SURGERY-RATE TO BILL-SURG-CHARGE
+018100     END-IF.
+018200 2200-EXIT.
+018300     EXIT.
+018400*
+018500 2210-LOOKUP-TRT-RATE.
+018600     IF HB-TR-TRTYPE(HB-IDX) = TRTYPE OF TREATMNT-RECORD
+018700         MOVE HB-TR-RATE(HB-IDX) TO BILL-TRT-CHARGE
+018800         MOVE 5                  TO HB-IDX
+018900     END-IF.
+019000 2210-EXIT.
+019100     EXIT.
+019200*
+019300 2300-PRICE-FACILITY.
+019400     MOVE ZERO               TO BILL-FAC-CHARGE.
+019500     IF NOT HB-TRT-FOUND OR BILL-FACTYPE = SPACES
+019510         OR SURGERY-FLAG NOT = 'Y'
+019600         GO TO 2300-EXIT
+019700     END-IF.
+019800     PERFORM 2310-LOOKUP-FAC-RATE THRU 2310-EXIT
+019900         VARYING HB-IDX FROM 1 BY 1 UNTIL HB-IDX > 4.
+020000 2300-EXIT.
+020100     EXIT.
+020200*
+020300 2310-LOOKUP-FAC-RATE.
+020400     IF HB-FR-FACTYPE(HB-IDX) = BILL-FACTYPE
+020500         MOVE HB-FR-RATE(HB-IDX) TO BILL-FAC-CHARGE
+020600         MOVE 5                  TO HB-IDX
+020700     END-IF.
+020800 2310-EXIT.
+020900     EXIT.
+021000*
+021100 3000-READ-DISCHARGE.
+021200     READ DISCH-ARCH-FILE
+021300         AT END SET HB-DISCH-EOF TO TRUE
+021400     END-READ.
+021500 3000-EXIT.
+021600     EXIT.
+021610*
+021620*-----------------------------------------------------------
+021630* HBDISCH WRITES DISCH-ARCH-FILE AND PATIENT-ARCH-FILE ONE
+021640* FOR ONE, IN THE SAME ORDER, ONLY FOR DISCHARGES THAT
+021650* MATCHED A PATIENT ROW - SO READING BOTH FILES IN LOCKSTEP
+021660* HERE ALWAYS PAIRS THE RIGHT PATIENT-RECORD (FOR ITS
+021670* DATEADMT) WITH THE RIGHT DISCHARGE-RECORD.
+021680*-----------------------------------------------------------
+021690 3100-READ-PATIENT-ARCH.
+021700     READ PATIENT-ARCH-FILE
+021710         AT END SET HB-PAT-ARCH-EOF TO TRUE
+021720     END-READ.
+021730 3100-EXIT.
+021740     EXIT.
+021750*
+021760*-----------------------------------------------------------
+021770* HB-YY/HB-MM/HB-DD IN, HB-CALC-DAYS OUT - 360-DAY CALENDAR
+021780* DAY NUMBER (YY * 360 + MM * 30 + DD).
+021790*-----------------------------------------------------------
+021800 4000-CALC-DAYS.
+021810     COMPUTE HB-CALC-DAYS =
+021820         (HB-YY * 360) + (HB-MM * 30) + HB-DD.
+021830 4000-EXIT.
+021840     EXIT.
+021850*
+021860 9000-TERMINATE.
+021900     CLOSE DISCH-ARCH-FILE.
+021950     CLOSE PATIENT-ARCH-FILE.
+022000     CLOSE WARD-FILE.
+022100     CLOSE TREATMNT-FILE.
+022200     CLOSE FACILITY-FILE.
+022300     CLOSE BILL-EXTRACT-FILE.
+022400     DISPLAY 'HBBILL: INVOICE EXTRACTS WRITTEN = ' HB-BILLED-CT.
+022450     DISPLAY 'HBBILL: ARCHIVE MISMATCHES       = '
+022460         HB-ARCH-MISMATCH-CT.
+022470     DISPLAY 'HBBILL: DISCHARGES MISSING WARD  = ' HB-NOWARD-CT.
+022480     DISPLAY 'HBBILL: DISCHARGES MISSING TRTMT = ' HB-NOTRT-CT.
+022500 9000-EXIT.
+022600     EXIT.
