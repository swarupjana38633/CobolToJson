@@ -0,0 +1,171 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    HBNITEXT.
+000300 AUTHOR.        D. OKAFOR.
+000400 INSTALLATION.  ST. VINCENT GENERAL - IT DEPARTMENT.
+000500 DATE-WRITTEN.  2026-08-09.
+000600 DATE-COMPILED.
+000700*-----------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900* 2026-08-09  DPO  INITIAL VERSION - NIGHTLY BED-CENSUS
+001000*                  EXTRACT FOR THE STATE REPORTING FEED.
+001100*                  REPLACES THE MANUAL END-OF-DAY RUN OF
+001200*                  JSON2CBL/CBL2JSON AGAINST WARD AND
+001300*                  PATIENT - THIS STEP NOW BUILDS THE SAME
+001400*                  SUBSET OF FIELDS (WARDNO, TOT-BEDS,
+001500*                  BEDAVAIL, WARDTYPE, BEDIDENT) SO THE
+001600*                  SCHEDULER CAN DRIVE THE CONVERSION AND
+001700*                  STATE API SUBMISSION UNATTENDED EVERY
+001800*                  NIGHT INSTEAD OF ON DEMAND BY HAND.
+001810* 2026-08-09  DPO  A PATIENT ROW WHOSE BI-WARDNO SORTS BEFORE
+001820*                  THE WARD WARD-FILE IS CURRENTLY ON (A
+001830*                  WARD NUMBER WITH NO MASTER ROW AT ALL) IS
+001840*                  NOW DRAINED AND COUNTED AS AN ORPHAN BY
+001850*                  2050-SKIP-ORPHAN-PATIENT BEFORE THAT
+001860*                  WARD'S BED ROWS ARE EXTRACTED -
+001870*                  PREVIOUSLY SUCH A ROW NEVER MATCHED ANY
+001880*                  WARD, THE INNER LOOP EXITED WITHOUT
+001885*                  CONSUMING IT, AND PATIENT-FILE NEVER
+001890*                  ADVANCED PAST IT, SO EVERY BED ROW FROM
+001895*                  THAT POINT ON WAS SILENTLY DROPPED FROM
+001898*                  THE CENSUS FEED.
+001900*-----------------------------------------------------------
+002000*
+002100*-----------------------------------------------------------
+002200* THIS PROGRAM WRITES CENS-REC.DAT, THE FIXED-FORMAT FEED
+002300* THAT THE NIGHTLY SCHEDULER HANDS TO THE EXISTING
+002400* JSON2CBL/CBL2JSON CONVERSION STEP (CENSREC.CPY DESCRIBES
+002500* THE LAYOUT) FOR SUBMISSION TO THE STATE BED-AVAILABILITY
+002600* DASHBOARD.  IT DOES NOT ITSELF SPEAK JSON OR HTTP - THAT
+002700* REMAINS THE JOB OF THE CONVERSION UTILITY AND THE
+002800* SUBMISSION STEP THAT FOLLOW IT IN THE NIGHTLY JOB STREAM.
+002900*-----------------------------------------------------------
+003000 ENVIRONMENT DIVISION.
+003100 CONFIGURATION SECTION.
+003200 SOURCE-COMPUTER.   IBM-370.
+003300 OBJECT-COMPUTER.   IBM-370.
+003400 INPUT-OUTPUT SECTION.
+003500 FILE-CONTROL.
+003600     SELECT WARD-FILE ASSIGN TO "WARDIN"
+004000         ORGANIZATION IS INDEXED
+004100         ACCESS MODE IS SEQUENTIAL
+004200         RECORD KEY IS WARDNO.
+004300     SELECT PATIENT-FILE ASSIGN TO "PATIN"
+004400         ORGANIZATION IS INDEXED
+004500         ACCESS MODE IS SEQUENTIAL
+004600         RECORD KEY IS BEDIDENT.
+004700     SELECT CENSUS-FILE ASSIGN TO "CENSOUT"
+004800         ORGANIZATION IS LINE SEQUENTIAL.
+004900 DATA DIVISION.
+005000 FILE SECTION.
+005100 FD  WARD-FILE.
+005200 COPY WARDREC.
+005300 FD  PATIENT-FILE.
+005400 COPY PATREC.
+005500 FD  CENSUS-FILE.
+005600 COPY CENSREC.
+005700 WORKING-STORAGE SECTION.
+005800 01  HB-SWITCHES.
+005900     03  HB-WARD-EOF-SW      PIC X(01)   VALUE 'N'.
+006000         88  HB-WARD-EOF         VALUE 'Y'.
+006100     03  HB-PAT-EOF-SW       PIC X(01)   VALUE 'N'.
+006200         88  HB-PAT-EOF          VALUE 'Y'.
+006300 01  HB-COUNTERS.
+006400     03  HB-WARD-CT          PIC 9(05)   COMP VALUE ZERO.
+006500     03  HB-BED-CT           PIC 9(05)   COMP VALUE ZERO.
+006550     03  HB-ORPHAN-CT        PIC 9(05)   COMP VALUE ZERO.
+006600 PROCEDURE DIVISION.
+006700 0000-MAINLINE.
+006800     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+006900     PERFORM 2000-EXTRACT-WARD THRU 2000-EXIT
+007000         UNTIL HB-WARD-EOF.
+007300     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+007400     GOBACK.
+007500*
+007600 1000-INITIALIZE.
+007700     OPEN INPUT WARD-FILE.
+007800     OPEN INPUT PATIENT-FILE.
+007900     OPEN OUTPUT CENSUS-FILE.
+008000     PERFORM 2100-READ-WARD THRU 2100-EXIT.
+008100     PERFORM 3100-READ-PATIENT THRU 3100-EXIT.
+008200 1000-EXIT.
+008300     EXIT.
+008400*
+008500*-----------------------------------------------------------
+008600* ONE CENS-WARD-ROW PER WARD (WARDNO, TOT-BEDS, BEDAVAIL,
+008700* WARDTYPE) IMMEDIATELY FOLLOWED BY THAT SAME WARD'S
+008750* OCCUPIED-BED ROWS, AS CENSREC.CPY DOCUMENTS - PATIENT-FILE
+008760* IS READ IN BEDIDENT (HENCE WARDNO) SEQUENCE, SO EVERY BED
+008770* ROW FOR THIS WARD IS ALREADY NEXT IN LINE BEFORE THE NEXT
+008780* WARD'S ROWS BEGIN.
+008900*-----------------------------------------------------------
+009000 2000-EXTRACT-WARD.
+009100     MOVE 'W'                TO CENS-REC-TYPE.
+009200     MOVE WARDNO OF WARD-RECORD TO CW-WARDNO.
+009300     MOVE TOT-BEDS           TO CW-TOT-BEDS.
+009400     MOVE BEDAVAIL           TO CW-BEDAVAIL.
+009500     MOVE WARDTYPE           TO CW-WARDTYPE.
+009600     WRITE CENSUS-RECORD.
+009700     ADD 1 TO HB-WARD-CT.
+009710     PERFORM 2050-SKIP-ORPHAN-PATIENT THRU 2050-EXIT
+009720         UNTIL HB-PAT-EOF
+009730         OR BI-WARDNO >= WARDNO OF WARD-RECORD.
+009750     PERFORM 3000-EXTRACT-BED THRU 3000-EXIT
+009760         UNTIL HB-PAT-EOF
+009770         OR BI-WARDNO NOT = WARDNO OF WARD-RECORD.
+009800     PERFORM 2100-READ-WARD THRU 2100-EXIT.
+009900 2000-EXIT.
+010000     EXIT.
+010100*
+010110*-----------------------------------------------------------
+010120* A PATIENT ROW WHOSE WARD PREFIX SORTS BEFORE THE WARD
+010130* WARD-FILE IS NOW ON HAS NO MASTER ROW LEFT TO EVER MATCH
+010140* (WARD-FILE IS IN ASCENDING WARDNO SEQUENCE) - AN ORPHANED
+010150* WARD NUMBER OR AN ORDERING MISMATCH BETWEEN THE TWO FILES.
+010160* IT IS COUNTED AND DRAINED HERE SO PATIENT-FILE KEEPS
+010170* ADVANCING INSTEAD OF STALLING THE REST OF THE EXTRACT.
+010180*-----------------------------------------------------------
+010190 2050-SKIP-ORPHAN-PATIENT.
+010195     ADD 1 TO HB-ORPHAN-CT.
+010196     DISPLAY 'HBNITEXT: PATIENT ROW FOR UNKNOWN WARD - '
+010197         BEDIDENT OF PATIENT-RECORD.
+010198     PERFORM 3100-READ-PATIENT THRU 3100-EXIT.
+010199 2050-EXIT.
+010200     EXIT.
+010210*
+010220 2100-READ-WARD.
+010300     READ WARD-FILE NEXT RECORD
+010400         AT END SET HB-WARD-EOF TO TRUE
+010500     END-READ.
+010600 2100-EXIT.
+010700     EXIT.
+010800*
+010900*-----------------------------------------------------------
+011000* ONE CENS-BED-ROW PER OCCUPIED BED (BEDIDENT ONLY - THE
+011100* STATE FEED ONLY NEEDS TO KNOW THE BED IS OCCUPIED, NOT
+011200* WHO IS IN IT).
+011300*-----------------------------------------------------------
+011400 3000-EXTRACT-BED.
+011500     MOVE 'B'                TO CENS-REC-TYPE.
+011600     MOVE BEDIDENT OF PATIENT-RECORD TO CB-BEDIDENT.
+011700     WRITE CENSUS-RECORD.
+011800     ADD 1 TO HB-BED-CT.
+011900     PERFORM 3100-READ-PATIENT THRU 3100-EXIT.
+012000 3000-EXIT.
+012100     EXIT.
+012200*
+012300 3100-READ-PATIENT.
+012400     READ PATIENT-FILE NEXT RECORD
+012500         AT END SET HB-PAT-EOF TO TRUE
+012600     END-READ.
+012700 3100-EXIT.
+012800     EXIT.
+012900*
+013000 9000-TERMINATE.
+013100     CLOSE WARD-FILE.
+013200     CLOSE PATIENT-FILE.
+013300     CLOSE CENSUS-FILE.
+013400     DISPLAY 'HBNITEXT: WARDS EXTRACTED  = ' HB-WARD-CT.
+013500     DISPLAY 'HBNITEXT: BEDS   EXTRACTED  = ' HB-BED-CT.
+013550     DISPLAY 'HBNITEXT: ORPHAN PATIENTS   = ' HB-ORPHAN-CT.
+013600 9000-EXIT.
+013700     EXIT.
