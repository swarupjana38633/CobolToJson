@@ -0,0 +1,193 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    HBSURGR.
+000300 AUTHOR.        D. OKAFOR.
+000400 INSTALLATION.  ST. VINCENT GENERAL - IT DEPARTMENT.
+000500 DATE-WRITTEN.  2026-08-09.
+000600 DATE-COMPILED.
+000700*-----------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900* 2026-08-09  DPO  INITIAL VERSION - TIES TREATMNT SURGERY
+001000*                  BOOKINGS TO FACILITY CAPACITY.  EVERY
+001100*                  TREATMNT ROW FILED WITH SURGERY-FLAG =
+001200*                  'Y' IS CHECKED AGAINST HOW MANY BOOKINGS
+001300*                  THAT FACTYPE ALREADY HAS ON ITS REQUESTED
+001400*                  SURGERY-DATE, AND A BOOKING THAT WOULD
+001500*                  PUSH THE DAY'S COUNT PAST THE FACTYPE'S
+001600*                  TOTAL CAPACITY IS QUEUED RATHER THAN
+001700*                  ACCEPTED, SO TWO PATIENTS CAN NO LONGER
+001750*                  BE BOOKED AGAINST A FULLY-COMMITTED
+001760*                  FACILITY ON THE SAME DAY.  BOOKINGS ARE
+001770*                  TRACKED PER FACTYPE PER SURGERY-DATE ON A
+001780*                  NEW FAC-DAY-FILE (FACDAYREC); FACREC'S
+001790*                  FACAVAIL IS NOT TOUCHED BY THIS PROGRAM -
+001800*                  IT REMAINS THE STATIC CAPACITY FIGURE
+001810*                  (TOT-FACIL) THAT EACH DAY'S RUNNING COUNT
+001820*                  IS COMPARED AGAINST, SO A FACTYPE THAT WAS
+001830*                  FULL YESTERDAY IS OPEN AGAIN TODAY INSTEAD
+001840*                  OF STAYING AT ZERO FOREVER.
+001850*-----------------------------------------------------------
+001900*
+002000*-----------------------------------------------------------
+002100* SURG-QUEUE-FILE RECEIVES THE TREATMNT-RECORD FOR ANY
+002200* SURGERY BOOKING THAT COULD NOT BE SEATED ON ITS REQUESTED
+002300* SURGERY-DATE (FD-BOOKED-CT ON FAC-DAY-FILE ALREADY AT OR
+002400* ABOVE TOT-FACIL FOR THAT FACTYPE/DATE); THE SCHEDULING DESK
+002450* WORKS THAT FILE TO RE-OFFER THE PATIENT A DIFFERENT DATE.
+002500*-----------------------------------------------------------
+002600 ENVIRONMENT DIVISION.
+002700 CONFIGURATION SECTION.
+002800 SOURCE-COMPUTER.   IBM-370.
+002900 OBJECT-COMPUTER.   IBM-370.
+003000 INPUT-OUTPUT SECTION.
+003100 FILE-CONTROL.
+003200     SELECT TREATMNT-FILE ASSIGN TO "TRTIN"
+003300         ORGANIZATION IS LINE SEQUENTIAL.
+003400     SELECT FACILITY-FILE ASSIGN TO "FACMSTR"
+003500         ORGANIZATION IS INDEXED
+003600         ACCESS MODE IS RANDOM
+003700         RECORD KEY IS FACTYPE OF FACILITY-RECORD.
+003750     SELECT FAC-DAY-FILE ASSIGN TO "FACDAYMSTR"
+003760         ORGANIZATION IS INDEXED
+003770         ACCESS MODE IS RANDOM
+003780         RECORD KEY IS FAC-DAY-KEY.
+003800     SELECT SURG-QUEUE-FILE ASSIGN TO "SURGQUE"
+003900         ORGANIZATION IS LINE SEQUENTIAL.
+004000 DATA DIVISION.
+004100 FILE SECTION.
+004200 FD  TREATMNT-FILE.
+004300 COPY TRTREC.
+004400 FD  FACILITY-FILE.
+004500 COPY FACREC.
+004550 FD  FAC-DAY-FILE.
+004560 COPY FACDAYREC.
+004600 FD  SURG-QUEUE-FILE.
+004700 01  SURG-QUEUE-LINE          PIC X(80).
+004800 WORKING-STORAGE SECTION.
+004900 01  HB-SWITCHES.
+005000     03  HB-TRT-EOF-SW       PIC X(01)   VALUE 'N'.
+005100         88  HB-TRT-EOF          VALUE 'Y'.
+005150     03  HB-DAY-FOUND-SW     PIC X(01)   VALUE 'N'.
+005160         88  HB-DAY-FOUND        VALUE 'Y'.
+005200 01  HB-COUNTERS.
+005300     03  HB-BOOKED-CT        PIC 9(05)   COMP VALUE ZERO.
+005400     03  HB-QUEUED-CT        PIC 9(05)   COMP VALUE ZERO.
+005500 01  HB-WORK-FIELDS.
+005610     03  HB-TOT-FACIL-N      PIC 9(03).
+005620     03  HB-BOOKED-TODAY-N   PIC 9(03).
+005700 01  HB-QUEUE-LINE.
+005800     03  FILLER              PIC X(02)   VALUE SPACES.
+005900     03  QL-BEDIDENT         PIC X(04).
+006000     03  FILLER              PIC X(02)   VALUE SPACES.
+006100     03  QL-FACTYPE          PIC X(20).
+006200     03  FILLER              PIC X(02)   VALUE SPACES.
+006300     03  QL-SURGERY-DATE     PIC X(06).
+006400     03  FILLER              PIC X(02)   VALUE SPACES.
+006500     03  QL-REMARK           PIC X(30).
+006600 PROCEDURE DIVISION.
+006700 0000-MAINLINE.
+006800     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+006900     PERFORM 2000-PROCESS-TREATMNT THRU 2000-EXIT
+007000         UNTIL HB-TRT-EOF.
+007100     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+007200     GOBACK.
+007300*
+007400 1000-INITIALIZE.
+007500     OPEN INPUT TREATMNT-FILE.
+007600     OPEN I-O   FACILITY-FILE.
+007650     OPEN I-O   FAC-DAY-FILE.
+007700     OPEN OUTPUT SURG-QUEUE-FILE.
+007800     PERFORM 3000-READ-TREATMNT THRU 3000-EXIT.
+007900 1000-EXIT.
+008000     EXIT.
+008100*
+008200 2000-PROCESS-TREATMNT.
+008300     IF SURGERY-FLAG = 'Y'
+008400         PERFORM 2100-RESERVE-FACILITY THRU 2100-EXIT
+008500     END-IF.
+008600     PERFORM 3000-READ-TREATMNT THRU 3000-EXIT.
+008700 2000-EXIT.
+008800     EXIT.
+008900*
+009000 2100-RESERVE-FACILITY.
+009100     MOVE SPACES             TO FACILITY-RECORD.
+009200     MOVE FACTYPE OF TREATMNT-RECORD
+009300                             TO FACTYPE OF FACILITY-RECORD.
+009400     READ FACILITY-FILE
+009500         INVALID KEY
+009600             DISPLAY 'HBSURGR: NO FACILITY ROW FOR TYPE - '
+009700                 FACTYPE OF TREATMNT-RECORD
+009800             PERFORM 2200-QUEUE-BOOKING THRU 2200-EXIT
+009900             GO TO 2100-EXIT
+010000     END-READ.
+010100     MOVE TOT-FACIL          TO HB-TOT-FACIL-N.
+010150     PERFORM 2150-LOAD-DAY-BOOKING THRU 2150-EXIT.
+010200     IF HB-BOOKED-TODAY-N >= HB-TOT-FACIL-N
+010300         PERFORM 2200-QUEUE-BOOKING THRU 2200-EXIT
+010400     ELSE
+010500         ADD 1 TO HB-BOOKED-TODAY-N
+010600         MOVE HB-BOOKED-TODAY-N TO FD-BOOKED-CT
+010700         IF HB-DAY-FOUND
+010710             REWRITE FAC-DAY-RECORD
+010720                 INVALID KEY
+010730                     DISPLAY 'HBSURGR: REWRITE FAILED - '
+010740                         FAC-DAY-KEY
+010750             END-REWRITE
+010760         ELSE
+010770             WRITE FAC-DAY-RECORD
+010780                 INVALID KEY
+010790                     DISPLAY 'HBSURGR: WRITE FAILED - '
+010800                         FAC-DAY-KEY
+010810             END-WRITE
+010820         END-IF
+011200         ADD 1 TO HB-BOOKED-CT
+011300     END-IF.
+011400 2100-EXIT.
+011500     EXIT.
+011510*
+011520*-----------------------------------------------------------
+011530* LOOKS UP TODAY'S RUNNING BOOKED COUNT FOR THIS FACTYPE ON
+011540* THIS SURGERY-DATE.  A NOT-FOUND IS A LEGITIMATE FIRST
+011550* BOOKING FOR THAT DAY, NOT AN ERROR.
+011560*-----------------------------------------------------------
+011570 2150-LOAD-DAY-BOOKING.
+011580     MOVE 'N'                TO HB-DAY-FOUND-SW.
+011590     MOVE ZERO               TO HB-BOOKED-TODAY-N.
+011600     MOVE SPACES             TO FAC-DAY-RECORD.
+011610     MOVE FACTYPE OF TREATMNT-RECORD    TO FD-FACTYPE.
+011620     MOVE SURGERY-DATE                  TO FD-SURGERY-DATE.
+011630     READ FAC-DAY-FILE
+011640         INVALID KEY
+011650             GO TO 2150-EXIT
+011660     END-READ.
+011670     SET HB-DAY-FOUND            TO TRUE.
+011680     MOVE FD-BOOKED-CT           TO HB-BOOKED-TODAY-N.
+011690 2150-EXIT.
+011700     EXIT.
+011710*
+011720 2200-QUEUE-BOOKING.
+011800     MOVE BEDIDENT OF TREATMNT-RECORD   TO QL-BEDIDENT.
+011900     MOVE FACTYPE OF TREATMNT-RECORD    TO QL-FACTYPE.
+012000     MOVE SURGERY-DATE                  TO QL-SURGERY-DATE.
+012100     MOVE 'FACILITY FULL - QUEUED'      TO QL-REMARK.
+012200     MOVE HB-QUEUE-LINE                 TO SURG-QUEUE-LINE.
+012300     WRITE SURG-QUEUE-LINE.
+012400     ADD 1 TO HB-QUEUED-CT.
+012500 2200-EXIT.
+012600     EXIT.
+012700*
+012800 3000-READ-TREATMNT.
+012900     READ TREATMNT-FILE
+013000         AT END SET HB-TRT-EOF TO TRUE
+013100     END-READ.
+013200 3000-EXIT.
+013300     EXIT.
+013400*
+013500 9000-TERMINATE.
+013600     CLOSE TREATMNT-FILE.
+013700     CLOSE FACILITY-FILE.
+013750     CLOSE FAC-DAY-FILE.
+013800     CLOSE SURG-QUEUE-FILE.
+013900     DISPLAY 'HBSURGR: SURGERIES BOOKED = ' HB-BOOKED-CT.
+014000     DISPLAY 'HBSURGR: BOOKINGS QUEUED  = ' HB-QUEUED-CT.
+014100 9000-EXIT.
+014200     EXIT.
