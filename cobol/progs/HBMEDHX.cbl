@@ -0,0 +1,144 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    HBMEDHX.
+000300 AUTHOR.        D. OKAFOR.
+000400 INSTALLATION.  ST. VINCENT GENERAL - IT DEPARTMENT.
+000500 DATE-WRITTEN.  2026-08-09.
+000600 DATE-COMPILED.
+000700*-----------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900* 2026-08-09  DPO  INITIAL VERSION - MEDICATION-TYPE IS
+001000*                  NOW A DATED REPEATING GROUP (MED-ENTRY,
+001100*                  SEE TRTREC.CPY) SO EVERY MEDICATION
+001200*                  GIVEN DURING THE STAY IS RETAINED
+001300*                  INSTEAD OF BEING OVERWRITTEN BY THE
+001400*                  NEXT TREATMNT ROW.  THIS PROGRAM ALSO
+001500*                  CHECKS THE HISTORY AGAINST DIET-COMMENT
+001600*                  FOR KNOWN MEDICATION/DIET CONFLICTS SO
+001700*                  NURSING NO LONGER HAS TO CROSS-CHECK A
+001800*                  SEPARATE PAPER MED LOG.
+001900*-----------------------------------------------------------
+002000*
+002100*-----------------------------------------------------------
+002200* THE KNOWN-CONFLICT TABLE IS A SHORT, HAND-MAINTAINED
+002300* LIST.  ADDING A NEW CONFLICT PAIR IS A ONE-LINE CHANGE TO
+002400* HB-CONFLICT-TABLE-DATA BELOW - NO PROCEDURE DIVISION
+002500* LOGIC NEEDS TO CHANGE.
+002600*-----------------------------------------------------------
+002700 ENVIRONMENT DIVISION.
+002800 CONFIGURATION SECTION.
+002900 SOURCE-COMPUTER.   IBM-370.
+003000 OBJECT-COMPUTER.   IBM-370.
+003100 INPUT-OUTPUT SECTION.
+003200 FILE-CONTROL.
+003300     SELECT TREATMNT-FILE ASSIGN TO "TRTIN"
+003400         ORGANIZATION IS LINE SEQUENTIAL.
+003500     SELECT MEDCHK-RPT ASSIGN TO "MEDCHKRPT"
+003600         ORGANIZATION IS LINE SEQUENTIAL.
+003700 DATA DIVISION.
+003800 FILE SECTION.
+003900 FD  TREATMNT-FILE.
+004000 COPY TRTREC.
+004100 FD  MEDCHK-RPT.
+004200 01  MEDCHK-LINE              PIC X(94).
+004300 WORKING-STORAGE SECTION.
+004400 01  HB-SWITCHES.
+004500     03  HB-TRT-EOF-SW       PIC X(01)   VALUE 'N'.
+004600         88  HB-TRT-EOF          VALUE 'Y'.
+004700 01  HB-COUNTERS.
+004800     03  HB-TRT-CT           PIC 9(05)   COMP VALUE ZERO.
+004900     03  HB-MED-CT           PIC 9(05)   COMP VALUE ZERO.
+005000     03  HB-CONFLICT-CT      PIC 9(05)   COMP VALUE ZERO.
+005100 01  HB-INDEXES.
+005200     03  HB-CT-IDX           PIC 9(02)   COMP.
+005300     03  HB-DIET-FOUND       PIC 9(03)   COMP.
+005400     03  HB-MED-FOUND        PIC 9(03)   COMP.
+005500*-----------------------------------------------------------
+005600* KNOWN MEDICATION / DIET-COMMENT INTERACTION TABLE.
+005700*-----------------------------------------------------------
+005800 01  HB-CONFLICT-TABLE-DATA.
+005900     03  FILLER PIC X(30) VALUE 'WARFARIN       VITAMIN K      '.
+006000     03  FILLER PIC X(30) VALUE 'MAOI           TYRAMINE       '.
+006100     03  FILLER PIC X(30) VALUE 'LITHIUM        SODIUM         '.
+006200     03  FILLER PIC X(30) VALUE 'ACE INHIBITOR  POTASSIUM      '.
+006300     03  FILLER PIC X(30) VALUE 'TETRACYCLINE   DAIRY          '.
+006400 01  HB-CONFLICT-TABLE REDEFINES HB-CONFLICT-TABLE-DATA.
+006500     03  HB-CONFLICT-ENTRY OCCURS 5 TIMES.
+006600         05  HB-CONFLICT-MED     PIC X(15).
+006700         05  HB-CONFLICT-DIET    PIC X(15).
+006800 PROCEDURE DIVISION.
+006900 0000-MAINLINE.
+007000     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+007100     PERFORM 2000-PROCESS-TREATMNT THRU 2000-EXIT
+007200         UNTIL HB-TRT-EOF.
+007300     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+007400     GOBACK.
+007500*
+007600 1000-INITIALIZE.
+007700     OPEN INPUT  TREATMNT-FILE.
+007800     OPEN OUTPUT MEDCHK-RPT.
+007900     MOVE "BED   MEDICATION          DIET-COMMENT  WARNING"
+008000         TO MEDCHK-LINE.
+008100     WRITE MEDCHK-LINE.
+008200     PERFORM 3000-READ-TREATMNT THRU 3000-EXIT.
+008300 1000-EXIT.
+008400     EXIT.
+008500*
+008600 2000-PROCESS-TREATMNT.
+008700     ADD 1 TO HB-TRT-CT.
+008800     ADD MED-COUNT TO HB-MED-CT.
+008900     PERFORM 2100-CHECK-MED-ENTRY THRU 2100-EXIT
+009000         VARYING MED-IDX FROM 1 BY 1
+009100         UNTIL MED-IDX > MED-COUNT.
+009200     PERFORM 3000-READ-TREATMNT THRU 3000-EXIT.
+009300 2000-EXIT.
+009400     EXIT.
+009500*
+009600 2100-CHECK-MED-ENTRY.
+009700     PERFORM 2110-CHECK-ONE-CONFLICT THRU 2110-EXIT
+009800         VARYING HB-CT-IDX FROM 1 BY 1
+009900         UNTIL HB-CT-IDX > 5.
+010000 2100-EXIT.
+010100     EXIT.
+010200*
+010300 2110-CHECK-ONE-CONFLICT.
+010400     MOVE ZERO TO HB-MED-FOUND HB-DIET-FOUND.
+010500     INSPECT MEDICATION-TYPE(MED-IDX) TALLYING HB-MED-FOUND
+010600         FOR ALL HB-CONFLICT-MED(HB-CT-IDX).
+010700     INSPECT DIET-COMMENT TALLYING HB-DIET-FOUND
+010800         FOR ALL HB-CONFLICT-DIET(HB-CT-IDX).
+010900     IF HB-MED-FOUND > 0 AND HB-DIET-FOUND > 0
+011000         PERFORM 2120-WRITE-WARNING THRU 2120-EXIT
+011100     END-IF.
+011200 2110-EXIT.
+011300     EXIT.
+011400*
+011500 2120-WRITE-WARNING.
+011600     MOVE SPACES             TO MEDCHK-LINE.
+011700     STRING BEDIDENT OF TREATMNT-RECORD  DELIMITED BY SIZE
+011800         '  '                            DELIMITED BY SIZE
+011900         MEDICATION-TYPE(MED-IDX)        DELIMITED BY SIZE
+012000         ' '                             DELIMITED BY SIZE
+012100         DIET-COMMENT                    DELIMITED BY SIZE
+012200         '  *** POSSIBLE DIET/MED CONFLICT ***'
+012300                                         DELIMITED BY SIZE
+012400         INTO MEDCHK-LINE.
+012500     WRITE MEDCHK-LINE.
+012600     ADD 1 TO HB-CONFLICT-CT.
+012700 2120-EXIT.
+012800     EXIT.
+012900*
+013000 3000-READ-TREATMNT.
+013100     READ TREATMNT-FILE
+013200         AT END SET HB-TRT-EOF TO TRUE
+013300     END-READ.
+013400 3000-EXIT.
+013500     EXIT.
+013600*
+013700 9000-TERMINATE.
+013800     CLOSE TREATMNT-FILE.
+013900     CLOSE MEDCHK-RPT.
+014000     DISPLAY 'HBMEDHX: TREATMENT ROWS READ   = ' HB-TRT-CT.
+014100     DISPLAY 'HBMEDHX: MEDICATION ENTRIES     = ' HB-MED-CT.
+014200     DISPLAY 'HBMEDHX: DIET CONFLICTS FLAGGED = ' HB-CONFLICT-CT.
+014300 9000-EXIT.
+014400     EXIT.
