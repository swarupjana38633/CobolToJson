@@ -0,0 +1,219 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    HBDTVAL.
+000300 AUTHOR.        D. OKAFOR.
+000400 INSTALLATION.  ST. VINCENT GENERAL - IT DEPARTMENT.
+000500 DATE-WRITTEN.  2026-08-09.
+000600 DATE-COMPILED.
+000700*-----------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900* 2026-08-09  DPO  INITIAL VERSION - AUDITS THAT DATEADMT <=
+001000*                  SYMPDATE <= TRDATE <= SURGERY-DATE FOR EACH
+001100*                  BEDIDENT/PATNAME ALREADY ON FILE.  OUT-OF-
+001200*                  SEQUENCE CASES ARE WRITTEN TO DTVAL-EXCP SO
+001250*                  THEY ARE CAUGHT BY THE NEXT MORNING'S
+001260*                  REVIEW INSTEAD OF GOING UNNOTICED UNTIL
+001270*                  SOMEONE TRIPS OVER THEM BY HAND.
+001280* 2026-08-09  DPO  2300-CHECK-SEQUENCE NOW CHAINS EACH DATE
+001290*                  AGAINST THE NEAREST DATE ACTUALLY KNOWN SO
+001300*                  FAR (HB-LAST-DATE) RATHER THAN ONLY ITS
+001310*                  IMMEDIATE NAMED NEIGHBOR - A MISSING
+001320*                  SYMPDATE NO LONGER HIDES AN OUT-OF-SEQUENCE
+001330*                  TRDATE FROM THE DATEADMT COMPARISON.
+001500*-----------------------------------------------------------
+001600*
+001700*-----------------------------------------------------------
+001800* ALL FOUR DATES ARE PIC X(06) IN YYMMDD FORM, SO A PLAIN
+001900* ALPHANUMERIC COMPARE GIVES THE RIGHT ANSWER WITHOUT ANY
+002000* CONVERSION - TWO ALL-DIGIT STRINGS OF THE SAME LENGTH
+002100* COMPARE IN THE SAME ORDER AS THE NUMBERS THEY SPELL.
+002200* A DATE OF ALL SPACES/ZEROS MEANS "NOT YET RECORDED" AND
+002300* IS SKIPPED RATHER THAN TREATED AS AN OUT-OF-SEQUENCE
+002400* DATE.
+002500*-----------------------------------------------------------
+002600 ENVIRONMENT DIVISION.
+002700 CONFIGURATION SECTION.
+002800 SOURCE-COMPUTER.   IBM-370.
+002900 OBJECT-COMPUTER.   IBM-370.
+003000 INPUT-OUTPUT SECTION.
+003100 FILE-CONTROL.
+003200     SELECT PATIENT-FILE ASSIGN TO "PATIN"
+003300         ORGANIZATION IS LINE SEQUENTIAL.
+003400     SELECT SYMPTOM-FILE ASSIGN TO "SYMPIN"
+003500         ORGANIZATION IS INDEXED
+003600         ACCESS MODE IS RANDOM
+003700         RECORD KEY IS BEDIDENT OF SYMPTOM-RECORD.
+003800     SELECT TREATMNT-FILE ASSIGN TO "TRTMSTR"
+003900         ORGANIZATION IS INDEXED
+004000         ACCESS MODE IS RANDOM
+004100         RECORD KEY IS BEDIDENT OF TREATMNT-RECORD.
+004200     SELECT DTVAL-EXCP ASSIGN TO "DTVALEXC"
+004300         ORGANIZATION IS LINE SEQUENTIAL.
+004400 DATA DIVISION.
+004500 FILE SECTION.
+004600 FD  PATIENT-FILE.
+004700 COPY PATREC.
+004800 FD  SYMPTOM-FILE.
+004900 COPY SYMPREC.
+005000 FD  TREATMNT-FILE.
+005100 COPY TRTREC.
+005200 FD  DTVAL-EXCP.
+005300 01  DTVAL-EXCP-LINE          PIC X(80).
+005400 WORKING-STORAGE SECTION.
+005500 01  HB-SWITCHES.
+005600     03  HB-PAT-EOF-SW       PIC X(01)   VALUE 'N'.
+005700         88  HB-PAT-EOF          VALUE 'Y'.
+005800     03  HB-SYMP-FOUND-SW    PIC X(01)   VALUE 'N'.
+005900         88  HB-SYMP-FOUND       VALUE 'Y'.
+006000     03  HB-TRT-FOUND-SW     PIC X(01)   VALUE 'N'.
+006100         88  HB-TRT-FOUND        VALUE 'Y'.
+006200 01  HB-COUNTERS.
+006300     03  HB-CHECKED-CT       PIC 9(05)   COMP VALUE ZERO.
+006400     03  HB-EXCEPTION-CT     PIC 9(05)   COMP VALUE ZERO.
+006500 01  HB-DATE-WORK.
+006600     03  HB-SYMPDATE         PIC X(06)   VALUE ZERO.
+006700     03  HB-TRDATE           PIC X(06)   VALUE ZERO.
+006800     03  HB-SURGDATE         PIC X(06)   VALUE ZERO.
+006810     03  HB-LAST-DATE        PIC X(06)   VALUE ZERO.
+006820     03  HB-LAST-LABEL       PIC X(12)   VALUE SPACES.
+006900 01  HB-EXCP-LINE.
+007000     03  FILLER              PIC X(02)   VALUE SPACES.
+007100     03  EL-PATNAME          PIC X(20).
+007200     03  FILLER              PIC X(02)   VALUE SPACES.
+007300     03  EL-BEDIDENT         PIC X(04).
+007400     03  FILLER              PIC X(02)   VALUE SPACES.
+007500     03  EL-VIOLATION        PIC X(45).
+007600 PROCEDURE DIVISION.
+007700 0000-MAINLINE.
+007800     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+007900     PERFORM 2000-VALIDATE-PATIENT THRU 2000-EXIT
+008000         UNTIL HB-PAT-EOF.
+008100     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+008200     GOBACK.
+008300*
+008400 1000-INITIALIZE.
+008500     OPEN INPUT PATIENT-FILE.
+008600     OPEN INPUT SYMPTOM-FILE.
+008700     OPEN INPUT TREATMNT-FILE.
+008800     OPEN OUTPUT DTVAL-EXCP.
+008900     PERFORM 3000-READ-PATIENT THRU 3000-EXIT.
+009000 1000-EXIT.
+009100     EXIT.
+009200*
+009300 2000-VALIDATE-PATIENT.
+009400     ADD 1 TO HB-CHECKED-CT.
+009500     PERFORM 2100-LOOKUP-SYMPTOM THRU 2100-EXIT.
+009600     PERFORM 2200-LOOKUP-TREATMNT THRU 2200-EXIT.
+009700     PERFORM 2300-CHECK-SEQUENCE THRU 2300-EXIT.
+009800     PERFORM 3000-READ-PATIENT THRU 3000-EXIT.
+009900 2000-EXIT.
+010000     EXIT.
+010100*
+010200 2100-LOOKUP-SYMPTOM.
+010300     MOVE 'N'                TO HB-SYMP-FOUND-SW.
+010400     MOVE ZERO                TO HB-SYMPDATE.
+010500     MOVE SPACES             TO SYMPTOM-RECORD.
+010600     MOVE BEDIDENT OF PATIENT-RECORD
+010700                             TO BEDIDENT OF SYMPTOM-RECORD.
+010800     READ SYMPTOM-FILE
+010900         INVALID KEY
+011000             GO TO 2100-EXIT
+011100     END-READ.
+011200     MOVE 'Y'                TO HB-SYMP-FOUND-SW.
+011300     IF SYMPDATE NOT = SPACES
+011310         MOVE SYMPDATE        TO HB-SYMPDATE
+011320     END-IF.
+011400 2100-EXIT.
+011500     EXIT.
+011600*
+011700 2200-LOOKUP-TREATMNT.
+011800     MOVE 'N'                TO HB-TRT-FOUND-SW.
+011900     MOVE ZERO                TO HB-TRDATE HB-SURGDATE.
+012000     MOVE SPACES             TO TREATMNT-RECORD.
+012100     MOVE BEDIDENT OF PATIENT-RECORD
+012200                             TO BEDIDENT OF TREATMNT-RECORD.
+012300     READ TREATMNT-FILE
+012400         INVALID KEY
+012500             GO TO 2200-EXIT
+012600     END-READ.
+012700     MOVE 'Y'                TO HB-TRT-FOUND-SW.
+012800     IF TRDATE NOT = SPACES
+012810         MOVE TRDATE          TO HB-TRDATE
+012820     END-IF.
+012900     IF SURGERY-FLAG = 'Y' AND SURGERY-DATE NOT = SPACES
+013000         MOVE SURGERY-DATE   TO HB-SURGDATE
+013100     END-IF.
+013200 2200-EXIT.
+013300     EXIT.
+013400*
+013500*-----------------------------------------------------------
+013600* DATEADMT <= SYMPDATE <= TRDATE <= SURGERY-DATE.  EACH DATE
+013620* IS COMPARED AGAINST HB-LAST-DATE, THE NEAREST DATE ACTUALLY
+013640* KNOWN SO FAR IN THE CHAIN (NOT JUST ITS IMMEDIATE NAMED
+013660* NEIGHBOR) - IF SYMPDATE HAS NOT BEEN RECORDED YET, TRDATE IS
+013680* STILL CHECKED DIRECTLY AGAINST DATEADMT INSTEAD OF THE GAP
+013700* LETTING AN OUT-OF-SEQUENCE TRDATE THROUGH UNDETECTED.
+013800*-----------------------------------------------------------
+013900 2300-CHECK-SEQUENCE.
+013910     MOVE DATEADMT OF PATIENT-RECORD TO HB-LAST-DATE.
+013920     MOVE 'DATEADMT'         TO HB-LAST-LABEL.
+013930     IF HB-SYMP-FOUND AND HB-SYMPDATE NOT = ZERO
+013940         IF HB-LAST-DATE > HB-SYMPDATE
+013950             MOVE SPACES          TO EL-VIOLATION
+013960             STRING HB-LAST-LABEL DELIMITED BY SPACE
+013970                 ' AFTER SYMPDATE' DELIMITED BY SIZE
+013980                 INTO EL-VIOLATION
+013990             PERFORM 2310-WRITE-EXCEPTION THRU 2310-EXIT
+014000         END-IF
+014100         MOVE HB-SYMPDATE     TO HB-LAST-DATE
+014200         MOVE 'SYMPDATE'      TO HB-LAST-LABEL
+014400     END-IF.
+014600     IF HB-TRT-FOUND AND HB-TRDATE NOT = ZERO
+014700         IF HB-LAST-DATE > HB-TRDATE
+014800             MOVE SPACES          TO EL-VIOLATION
+014810             STRING HB-LAST-LABEL DELIMITED BY SPACE
+014820                 ' AFTER TRDATE'   DELIMITED BY SIZE
+014830                 INTO EL-VIOLATION
+014900             PERFORM 2310-WRITE-EXCEPTION THRU 2310-EXIT
+015000         END-IF
+015010         MOVE HB-TRDATE       TO HB-LAST-DATE
+015020         MOVE 'TRDATE'        TO HB-LAST-LABEL
+015200     END-IF.
+015300     IF HB-TRT-FOUND AND HB-SURGDATE NOT = ZERO
+015500         IF HB-LAST-DATE > HB-SURGDATE
+015600             MOVE SPACES          TO EL-VIOLATION
+015610             STRING HB-LAST-LABEL DELIMITED BY SPACE
+015620                 ' AFTER SURGERY-DATE' DELIMITED BY SIZE
+015630                 INTO EL-VIOLATION
+015700             PERFORM 2310-WRITE-EXCEPTION THRU 2310-EXIT
+015800         END-IF
+015810         MOVE HB-SURGDATE     TO HB-LAST-DATE
+015820         MOVE 'SURGERY-DATE'  TO HB-LAST-LABEL
+015900     END-IF.
+016000 2300-EXIT.
+016100     EXIT.
+016200*
+016300 2310-WRITE-EXCEPTION.
+016400     MOVE PATNAME            TO EL-PATNAME.
+016500     MOVE BEDIDENT OF PATIENT-RECORD TO EL-BEDIDENT.
+016600     MOVE HB-EXCP-LINE       TO DTVAL-EXCP-LINE.
+016700     WRITE DTVAL-EXCP-LINE.
+016800     ADD 1 TO HB-EXCEPTION-CT.
+016900 2310-EXIT.
+017000     EXIT.
+017100*
+017200 3000-READ-PATIENT.
+017300     READ PATIENT-FILE
+017400         AT END SET HB-PAT-EOF TO TRUE
+017500     END-READ.
+017600 3000-EXIT.
+017700     EXIT.
+017800*
+017900 9000-TERMINATE.
+018000     CLOSE PATIENT-FILE.
+018100     CLOSE SYMPTOM-FILE.
+018200     CLOSE TREATMNT-FILE.
+018300     CLOSE DTVAL-EXCP.
+018400     DISPLAY 'HBDTVAL: PATIENTS CHECKED   = ' HB-CHECKED-CT.
+018500     DISPLAY 'HBDTVAL: EXCEPTIONS WRITTEN = ' HB-EXCEPTION-CT.
+018600 9000-EXIT.
+018700     EXIT.
