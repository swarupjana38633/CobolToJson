@@ -0,0 +1,12 @@
+000100*-----------------------------------------------------------
+000200* XFERREC.CPY
+000300* RECORD LAYOUT FOR THE WARD-TRANSFER AUDIT TRAIL.  ONE
+000400* ROW IS POSTED EVERY TIME A PATIENT'S BEDIDENT CHANGES
+000500* TO A BED IN A DIFFERENT WARD.
+000600*-----------------------------------------------------------
+000700 01  WARD-TRANSFER-RECORD.
+000800     03  BEDIDENT            PIC X(04).
+000900     03  FROM-WARDNO         PIC X(02).
+001000     03  TO-WARDNO           PIC X(02).
+001100     03  TRANSFER-DATE       PIC X(06).
+001200     03  TRANSFER-REASON     PIC X(30).
