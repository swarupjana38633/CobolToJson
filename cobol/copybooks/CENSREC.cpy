@@ -0,0 +1,24 @@
+000100*-----------------------------------------------------------
+000200* CENSREC.CPY
+000300* RECORD LAYOUT FOR THE NIGHTLY BED-CENSUS EXTRACT FED TO
+000400* JSON2CBL/CBL2JSON FOR SUBMISSION TO THE STATE REPORTING
+000500* API.  ONE WARD-CENSUS ROW PER WARD, FOLLOWED BY ITS
+000600* OCCUPIED-BED ROWS.  ALL THREE 01-LEVELS BELOW SHARE THE
+000700* SAME STORAGE - CENS-REC-TYPE TELLS A READER WHICH VIEW
+000800* APPLIES TO THE ROW JUST READ.
+000900*-----------------------------------------------------------
+001000 01  CENSUS-RECORD.
+001100     03  CENS-REC-TYPE       PIC X(01).
+001200         88  CENS-WARD-ROW       VALUE 'W'.
+001300         88  CENS-BED-ROW        VALUE 'B'.
+001400     03  FILLER              PIC X(28).
+001500 01  CENS-WARD-DATA REDEFINES CENSUS-RECORD.
+001600     03  FILLER              PIC X(01).
+001700     03  CW-WARDNO           PIC X(02).
+001800     03  CW-TOT-BEDS         PIC X(03).
+001900     03  CW-BEDAVAIL         PIC X(03).
+002000     03  CW-WARDTYPE         PIC X(20).
+002100 01  CENS-BED-DATA REDEFINES CENSUS-RECORD.
+002200     03  FILLER              PIC X(01).
+002300     03  CB-BEDIDENT         PIC X(04).
+002400     03  FILLER              PIC X(24).
