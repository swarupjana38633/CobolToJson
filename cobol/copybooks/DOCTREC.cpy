@@ -0,0 +1,10 @@
+000100*-----------------------------------------------------------
+000200* DOCTREC.CPY
+000300* RECORD LAYOUT FOR THE DOCTOR MASTER FILE.  KEYED BY
+000400* DOCTNAME (DOCTOR NAMES ARE UNIQUE IN THIS FILE SET).
+000500*-----------------------------------------------------------
+000600 01  DOCTOR-RECORD.
+000700     03  DOCTNAME            PIC X(20).
+000800     03  DOCT-ADDRESS        PIC X(30).
+000900     03  DOCT-PHONE          PIC X(10).
+001000     03  SPECIALT            PIC X(20).
