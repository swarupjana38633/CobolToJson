@@ -0,0 +1,15 @@
+000100*-----------------------------------------------------------
+000200* FACDAYREC.CPY
+000300* DAILY FACILITY-BOOKING MASTER.  FACAVAIL ON FACREC IS A
+000400* STATIC CAPACITY FIGURE AND CANNOT BY ITSELF TRACK HOW MANY
+000500* OF TODAY'S SLOTS ARE ALREADY TAKEN WITHOUT ALSO KNOWING
+000600* WHICH DAY A BOOKING FALLS ON - A SURGERY BOOKED FOR NEXT
+000700* MONTH MUST NOT COMPETE WITH ONE BOOKED FOR TODAY.  ONE
+000800* FAC-DAY-RECORD HOLDS THE RUNNING BOOKED COUNT FOR ONE
+000900* FACTYPE ON ONE SURGERY-DATE; KEYED BY FAC-DAY-KEY.
+001000*-----------------------------------------------------------
+001100 01  FAC-DAY-RECORD.
+001200     03  FAC-DAY-KEY.
+001300         05  FD-FACTYPE          PIC X(20).
+001400         05  FD-SURGERY-DATE     PIC X(06).
+001500     03  FD-BOOKED-CT            PIC 9(03).
