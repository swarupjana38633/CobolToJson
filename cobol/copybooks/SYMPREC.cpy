@@ -0,0 +1,14 @@
+000100*-----------------------------------------------------------
+000200* SYMPREC.CPY
+000300* RECORD LAYOUT FOR THE SYMPTOM FILE.  KEYED BY BEDIDENT
+000400* (THE PATIENT THE SYMPTOM/DIAGNOSIS WAS RECORDED FOR).
+000500*-----------------------------------------------------------
+000600 01  SYMPTOM-RECORD.
+000700     03  BEDIDENT            PIC X(04).
+000800     03  DIAGNOSE            PIC X(20).
+000900     03  SYMPDATE            PIC X(06).
+001000     03  PREV-TREAT-FLAG     PIC X(01).
+001100     03  TREAT-DESC          PIC X(20).
+001200     03  SYMP-DOCTOR         PIC X(20).
+001300     03  SYMP-DOCT-PHONE     PIC X(10).
+001400     03  CASE-CLOSED-FLAG    PIC X(01).
