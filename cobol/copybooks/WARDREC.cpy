@@ -0,0 +1,11 @@
+000100*-----------------------------------------------------------
+000200* WARDREC.CPY
+000300* RECORD LAYOUT FOR THE WARD MASTER FILE.
+000400* WARDNO IS THE RECORD KEY.
+000500*-----------------------------------------------------------
+000600 01  WARD-RECORD.
+000700     03  WARDNO              PIC X(02).
+000800     03  TOT-ROOMS           PIC X(03).
+000900     03  TOT-BEDS            PIC X(03).
+001000     03  BEDAVAIL            PIC X(03).
+001100     03  WARDTYPE            PIC X(20).
