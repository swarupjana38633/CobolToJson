@@ -0,0 +1,11 @@
+000100*-----------------------------------------------------------
+000200* XFERTRAN.CPY
+000300* TRANSACTION LAYOUT FOR A BED-MOVE REQUEST.  BEDIDENT IS
+000400* THE PATIENT'S CURRENT BED, NEW-BEDIDENT IS THE BED THEY
+000500* ARE MOVING TO.
+000600*-----------------------------------------------------------
+000700 01  XFER-TRAN-RECORD.
+000800     03  BEDIDENT            PIC X(04).
+000900     03  NEW-BEDIDENT        PIC X(04).
+001000     03  TRANSFER-DATE       PIC X(06).
+001100     03  TRANSFER-REASON     PIC X(30).
