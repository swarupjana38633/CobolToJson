@@ -0,0 +1,12 @@
+000100*-----------------------------------------------------------
+000200* DISCREC.CPY
+000300* RECORD LAYOUT FOR THE DISCHARGE FILE.  KEYED BY
+000400* BEDIDENT.  ONE ROW IS POSTED WHEN A PATIENT IS
+000500* DISCHARGED; THE POSTING TURNS THE BED BACK OVER TO
+000600* WARD.BEDAVAIL AND ARCHIVES THE PATIENT ROW.
+000700*-----------------------------------------------------------
+000800 01  DISCHARGE-RECORD.
+000900     03  BEDIDENT            PIC X(04).
+001000     03  DISCH-DATE          PIC X(06).
+001100     03  DISCH-REASON        PIC X(30).
+001200     03  DISCH-DISPOSITION   PIC X(20).
