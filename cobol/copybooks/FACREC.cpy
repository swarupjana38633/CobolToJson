@@ -0,0 +1,9 @@
+000100*-----------------------------------------------------------
+000200* FACREC.CPY
+000300* RECORD LAYOUT FOR THE FACILITY MASTER FILE.  KEYED BY
+000400* FACTYPE.
+000500*-----------------------------------------------------------
+000600 01  FACILITY-RECORD.
+000700     03  FACTYPE             PIC X(20).
+000800     03  TOT-FACIL           PIC X(03).
+000900     03  FACAVAIL            PIC X(03).
