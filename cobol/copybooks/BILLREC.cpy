@@ -0,0 +1,17 @@
+000100*-----------------------------------------------------------
+000200* BILLREC.CPY
+000300* RECORD LAYOUT FOR THE PER-STAY BILLING EXTRACT.  ONE ROW
+000400* IS WRITTEN PER DISCHARGED PATIENT, ASSEMBLED FROM THE
+000500* WARD, TREATMNT AND FACILITY ROWS TOUCHED DURING THE STAY.
+000600*-----------------------------------------------------------
+000700 01  BILLING-RECORD.
+000800     03  BEDIDENT            PIC X(04).
+000900     03  BILL-WARDTYPE       PIC X(20).
+001000     03  BILL-WARD-CHARGE    PIC 9(07)V99.
+001100     03  BILL-TRTYPE         PIC X(20).
+001200     03  BILL-TRT-CHARGE     PIC 9(07)V99.
+001300     03  BILL-SURGERY-FLAG   PIC X(01).
+001400     03  BILL-SURG-CHARGE    PIC 9(07)V99.
+001500     03  BILL-FACTYPE        PIC X(20).
+001600     03  BILL-FAC-CHARGE     PIC 9(07)V99.
+001700     03  BILL-TOTAL-CHARGE   PIC 9(07)V99.
