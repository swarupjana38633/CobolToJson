@@ -0,0 +1,29 @@
+000100*-----------------------------------------------------------
+000200* TRTREC.CPY
+000300* RECORD LAYOUT FOR THE TREATMNT FILE.  KEYED BY BEDIDENT.
+000400* MEDICATION-TYPE WAS A SINGLE FIELD THAT GOT OVERWRITTEN
+000500* BY EVERY NEW TREATMNT ROW FOR THE STAY - IT IS NOW A
+000600* DATED REPEATING GROUP (MED-ENTRY) SO THE FULL MEDICATION
+000700* HISTORY FOR THE STAY IS RETAINED ON THE ROW.
+000750* MED-COUNT IS DISPLAY, NOT COMP - HBMEDHX AND HBSURGR BOTH
+000760* READ THIS RECORD OVER ORGANIZATION IS LINE SEQUENTIAL, AND
+000770* A COMP COUNT OF 10 SERIALIZES AS A BINARY X'000A' BYTE PAIR,
+000780* WHICH IS THE LINE-FEED LINE SEQUENTIAL I/O DELIMITS RECORDS
+000790* ON - A TREATMNT ROW WITH EXACTLY 10 MEDICATIONS ON FILE
+000791* WOULD HAVE ITS RECORD BOUNDARY CUT IN THE MIDDLE.
+000800*-----------------------------------------------------------
+000900 01  TREATMNT-RECORD.
+001000     03  BEDIDENT            PIC X(04).
+001100     03  TRTYPE              PIC X(20).
+001200     03  TRDATE              PIC X(06).
+001300     03  MED-COUNT           PIC 9(02).
+001400     03  MED-ENTRY OCCURS 1 TO 20 TIMES
+001500                     DEPENDING ON MED-COUNT
+001600                     INDEXED BY MED-IDX.
+001700         05  MED-DATE        PIC X(06).
+001800         05  MEDICATION-TYPE PIC X(20).
+001900     03  DIET-COMMENT        PIC X(30).
+002000     03  SURGERY-FLAG        PIC X(01).
+002100     03  SURGERY-DATE        PIC X(06).
+002200     03  SURGERY-COMMENT     PIC X(30).
+002300     03  FACTYPE             PIC X(20).
