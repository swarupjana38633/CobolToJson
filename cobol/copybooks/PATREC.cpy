@@ -0,0 +1,27 @@
+000100*-----------------------------------------------------------
+000200* PATREC.CPY
+000300* RECORD LAYOUT FOR THE PATIENT MASTER FILE.
+000400* BEDIDENT IS THE RECORD KEY.  BY HOSPITAL CONVENTION THE
+000500* FIRST TWO CHARACTERS OF BEDIDENT ARE THE WARDNO THE BED
+000600* BELONGS TO AND THE LAST TWO ARE THE BED SEQUENCE WITHIN
+000700* THAT WARD - BEDIDENT-GROUP BELOW GIVES A NAMED VIEW OF
+000800* THAT SO PROGRAMS DON'T HAVE TO REFERENCE-MODIFY BEDIDENT.
+000900* DATEADMT AND PREV-DATE ARE KEPT PIC X (MATCHES THE
+001000* EXISTING LAYOUT) - VALIDATION PROGRAMS MOVE THEM INTO
+001100* NUMERIC WORKING FIELDS BEFORE COMPARING.
+001200*-----------------------------------------------------------
+001300 01  PATIENT-RECORD.
+001400     03  PATNAME             PIC X(20).
+001500     03  PATADDRESS          PIC X(30).
+001600     03  PAT-PHONE           PIC X(10).
+001700     03  BEDIDENT            PIC X(04).
+001800     03  DATEADMT            PIC X(06).
+001900     03  PREV-STAY-FLAG      PIC X(01).
+002000     03  PREV-HOSP           PIC X(20).
+002100     03  PREV-DATE           PIC X(06).
+002200     03  PREV-REASON         PIC X(30).
+002300 01  BEDIDENT-GROUP REDEFINES PATIENT-RECORD.
+002400     03  FILLER              PIC X(60).
+002500     03  BI-WARDNO           PIC X(02).
+002600     03  BI-BEDSEQ           PIC X(02).
+002700     03  FILLER              PIC X(63).
